@@ -11,47 +11,314 @@
             FILE STATUS IS FILE1-STATUS
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT DETAILFILE1 ASSIGN
+            TO DYNAMIC WS-DETAILFILE1-PATH
+            FILE STATUS IS FILE2-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOGFILE1 ASSIGN
+            TO DYNAMIC WS-ERRORLOGFILE1-PATH
+            FILE STATUS IS FILE9-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINTFILE1 ASSIGN
+            TO DYNAMIC WS-CHECKPOINTFILE1-PATH
+            FILE STATUS IS FILE3-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUBELIMITFILE1 ASSIGN
+            TO DYNAMIC WS-CUBELIMITFILE1-PATH
+            FILE STATUS IS FILE4-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DRAWDETAILFILE1 ASSIGN
+            TO DYNAMIC WS-DRAWDETAILFILE1-PATH
+            FILE STATUS IS FILE5-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRENDFILE1 ASSIGN
+            TO DYNAMIC WS-TRENDFILE1-PATH
+            FILE STATUS IS FILE6-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE1.
          01 INPUTRECORD1 PIC X(200).
+
+         FD DETAILFILE1.
+         01 DETAILRECORD1.
+            05 DTL-GAME-NUMBER     PIC 9(03).
+            05 DTL-FILLER1         PIC X(02).
+            05 DTL-SET-STATE       PIC X(01).
+            05 DTL-FILLER2         PIC X(02).
+            05 DTL-GREEN-NEEDED    PIC 9(03).
+            05 DTL-FILLER3         PIC X(02).
+            05 DTL-BLUE-NEEDED     PIC 9(03).
+            05 DTL-FILLER4         PIC X(02).
+            05 DTL-RED-NEEDED      PIC 9(03).
+            05 DTL-FILLER5         PIC X(02).
+            05 DTL-POWER-SET       PIC 9(08).
+            05 DTL-FILLER6         PIC X(02).
+            05 DTL-LIMIT-VERSION   PIC X(10).
+
+         FD ERRORLOGFILE1.
+         01 ERRORLOGRECORD1.
+            05 ERL-PROGRAM-ID   PIC X(14).
+            05 ERL-FILLER1      PIC X(02).
+            05 ERL-RUN-DATE     PIC 9(08).
+            05 ERL-FILLER2      PIC X(02).
+            05 ERL-RUN-TIME     PIC 9(06).
+            05 ERL-FILLER3      PIC X(02).
+            05 ERL-OPERATION    PIC X(10).
+            05 ERL-FILLER4      PIC X(02).
+            05 ERL-FILE-STATUS  PIC 9(02).
+            05 ERL-FILLER5      PIC X(02).
+            05 ERL-MESSAGE      PIC X(40).
+
+         FD CHECKPOINTFILE1.
+         01 CHECKPOINTRECORD1.
+            05 CKP-LAST-GAME-NUMBER  PIC 9(03).
+            05 CKP-FILLER1           PIC X(02).
+            05 CKP-SUM-GAME-NUMBER   PIC 9(05).
+            05 CKP-FILLER2           PIC X(02).
+            05 CKP-SUM-POWER-SET     PIC 9(08).
+
+      * CUBELIMITFILE1 is a dated, auditable reference file of
+      * CHECK-DRAW's per-color limits (see WS-CUBELIMITFILE1-PATH
+      * below). Entries are appended as the limits change; the last
+      * entry found for a given color is the version in effect for
+      * the run, and its version ID is stamped onto every DETAILFILE1
+      * record so a historical run can be matched back to the limit
+      * set that produced it.
+         FD CUBELIMITFILE1.
+         01 CUBELIMITRECORD1.
+            05 CBL-VERSION-ID        PIC X(10).
+            05 CBL-FILLER1           PIC X(02).
+            05 CBL-EFFECTIVE-DATE    PIC 9(08).
+            05 CBL-FILLER2           PIC X(02).
+            05 CBL-COLOR-NAME        PIC X(10).
+            05 CBL-FILLER3           PIC X(02).
+            05 CBL-COLOR-LIMIT       PIC 9(03).
+
+      * DRAWDETAILFILE1 is the normalized extract of what SPLIT-SET,
+      * SPLIT-DRAW and CHECK-DRAW parse into SET-TAB/DRAW-TAB for
+      * validation only. Every color actually called out in a draw
+      * gets one record here (game/set/draw/color/cube count) so a
+      * new report can be built directly off the parsed data instead
+      * of re-parsing the raw semicolon/comma text from INPUTFILE1.
+         FD DRAWDETAILFILE1.
+         01 DRAWDETAILRECORD1.
+            05 DTD-GAME-NUMBER     PIC 9(03).
+            05 DTD-FILLER1         PIC X(02).
+            05 DTD-SET-NUMBER      PIC 9(03).
+            05 DTD-FILLER2         PIC X(02).
+            05 DTD-DRAW-NUMBER     PIC 9(03).
+            05 DTD-FILLER3         PIC X(02).
+            05 DTD-COLOR-NAME      PIC X(10).
+            05 DTD-FILLER4         PIC X(02).
+            05 DTD-CUBE-COUNT      PIC 9(03).
+
+      * TRENDFILE1 accumulates one record per game across every run
+      * (keyed by run date and game number), so minimum-required cube
+      * counts and power sets can be charted over time instead of only
+      * ever seeing a single day's DETAILFILE1. Unlike DETAILFILE1,
+      * this file is never reset to OUTPUT on a fresh (non-restart)
+      * run -- it is always opened EXTEND, same convention as
+      * ERRORLOGFILE1, since it is a running history, not one run's
+      * detail.
+         FD TRENDFILE1.
+         01 TRENDRECORD1.
+            05 TRD-RUN-DATE        PIC 9(08).
+            05 TRD-FILLER1         PIC X(02).
+            05 TRD-GAME-NUMBER     PIC 9(03).
+            05 TRD-FILLER2         PIC X(02).
+            05 TRD-GREEN-NEEDED    PIC 9(03).
+            05 TRD-FILLER3         PIC X(02).
+            05 TRD-BLUE-NEEDED     PIC 9(03).
+            05 TRD-FILLER4         PIC X(02).
+            05 TRD-RED-NEEDED      PIC 9(03).
+            05 TRD-FILLER5         PIC X(02).
+            05 TRD-POWER-SET       PIC 9(08).
        WORKING-STORAGE SECTION.
 
+      * One output record per game (game number, correct/incorrect
+      * flag, cubes needed per color, power set) instead of relying
+      * on the console DISPLAY trail.
+         01 WS-DETAILFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2023\files\
+      -        "d2.detail.txt".
+         01 WS-DETAILFILE1-OVERRIDE PIC X(250).
+
+      * Every non-OK FILE1/FILE2 status across the whole suite is
+      * appended here (not just DISPLAYed) so an overnight batch
+      * failure can be reviewed in one place the next morning.
+         01 WS-ERRORLOGFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\
+      -        "errorlog.txt".
+         01 WS-ERRORLOGFILE1-OVERRIDE PIC X(250).
+
+      * RESTART/CHECKPOINT
+      * The last successfully processed GAME-NUMBER (plus the running
+      * totals as of that game) is saved here every WS-CHECKPOINT-
+      * INTERVAL games. A rerun after an abend reads this file, skips
+      * back over every game already accounted for, and resumes
+      * appending to DETAILFILE1 from there instead of reprocessing
+      * the whole input file from the top.
+         01 WS-CHECKPOINTFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2023\files\
+      -        "d2.checkpoint.txt".
+         01 WS-CHECKPOINTFILE1-OVERRIDE PIC X(250).
+         01 WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 100.
+         01 WS-CHECKPOINT-OVERRIDE  PIC X(05).
+         01 WS-RESTART-GAME-NUMBER  PIC 9(03) COMP-5 VALUE ZERO.
+
+      * RUN-TIME PARAMETERS
+      * Cube-count limits default to the historical puzzle values,
+      * are then overlaid by CUBELIMITFILE1 (the dated reference file
+      * -- see CUBELIMITRECORD1 above) when one is found, and finally
+      * overlaid by LIMITRED/LIMITGREEN/LIMITBLUE if supplied, for an
+      * ad hoc one-off run. WS-CUBELIMIT-VERSION-ID records which of
+      * the three produced the limits actually used on this run, and
+      * is stamped onto every DETAILFILE1 record.
+         01 WS-LIMIT-RED                   PIC 9(02) VALUE 12.
+         01 WS-LIMIT-GREEN                 PIC 9(02) VALUE 13.
+         01 WS-LIMIT-BLUE                  PIC 9(02) VALUE 14.
+         01 WS-LIMIT-OVERRIDE              PIC X(04).
+
+         01 WS-CUBELIMITFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2023\files\
+      -        "d2.cubelimits.ctl".
+         01 WS-CUBELIMITFILE1-OVERRIDE PIC X(250).
+         01 WS-CUBELIMIT-VERSION-ID        PIC X(10) VALUE 'COMPILED'.
+
+      * Normalized parsed-draw extract (see DRAWDETAILRECORD1 above).
+         01 WS-DRAWDETAILFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2023\files\
+      -        "d2.drawdetail.txt".
+         01 WS-DRAWDETAILFILE1-OVERRIDE PIC X(250).
+
+      * Historical trend extract (see TRENDRECORD1 above).
+         01 WS-TRENDFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2023\files\
+      -        "d2.trend.txt".
+         01 WS-TRENDFILE1-OVERRIDE PIC X(250).
+         01 WS-RUN-DATE PIC 9(08).
+
       * FILE STATUS
          01 FILE1-STATUS PIC 9(02).
             88 FILE1-STATUS-OK  VALUE 00.
             88 FILE1-STATUS-EOF VALUE 10.
+         01 FILE2-STATUS PIC 9(02).
+            88 FILE2-STATUS-OK  VALUE 00.
+         01 FILE9-STATUS PIC 9(02).
+            88 FILE9-STATUS-OK       VALUE 00.
+            88 FILE9-STATUS-NOTFOUND VALUE 35.
+         01 FILE3-STATUS PIC 9(02).
+            88 FILE3-STATUS-OK       VALUE 00.
+            88 FILE3-STATUS-EOF      VALUE 10.
+            88 FILE3-STATUS-NOTFOUND VALUE 35.
+         01 FILE4-STATUS PIC 9(02).
+            88 FILE4-STATUS-OK       VALUE 00.
+            88 FILE4-STATUS-EOF      VALUE 10.
+            88 FILE4-STATUS-NOTFOUND VALUE 35.
+         01 FILE5-STATUS PIC 9(02).
+            88 FILE5-STATUS-OK       VALUE 00.
+         01 FILE6-STATUS PIC 9(02).
+            88 FILE6-STATUS-OK       VALUE 00.
+            88 FILE6-STATUS-NOTFOUND VALUE 35.
+
+      * Every FILEn-STATUS value gets its own descriptive text instead
+      * of collapsing every non-zero code into one generic error
+      * message, so an operator reviewing an overnight failure can
+      * tell "file not found" apart from "already open" apart from a
+      * plain I/O error without looking anything up.
+         01 WS-FILE-STATUS-CODE PIC 9(02).
+         01 WS-FILE-STATUS-TEXT PIC X(40).
+
+      * ERROR LOG WORKING VARIABLES
+         01 WS-ERRLOG-OPERATION   PIC X(10).
+         01 WS-ERRLOG-MESSAGE     PIC X(40).
+         01 WS-ERRLOG-STATUS-SRC  PIC 9(02).
+         01 WS-CURRENT-DATE-TIME  PIC X(21).
 
       * WORKING VARIABLE
          01 SET-STATE                      PIC X.
             88 CORRECT-SET                 VALUE 'O'.
             88 INCORRECT-SET               VALUE 'N'.
 
+      * Set when SPLIT-SET/SPLIT-DRAW finds more sets/draws than
+      * SET-TAB/DRAW-TAB can hold, so the offending game is logged and
+      * skipped instead of corrupting adjacent working storage or
+      * aborting the whole batch.
+         01 WS-GAME-STATE                  PIC X VALUE 'Y'.
+            88 GAME-IS-VALID               VALUE 'Y'.
+            88 GAME-IS-INVALID             VALUE 'N'.
+
+      * Working fields for SET-OR-ADD-COLOR-LIMIT (see req 011/017
+      * review fixes) -- shared by LOAD-CUBE-LIMITS and APPLY-LIMIT-
+      * OVERRIDES so both file-driven and ad hoc color limits go
+      * through the same find-or-add logic against COLOR-TAB.
+         01 WS-COLOR-LOOKUP-NAME           PIC X(10).
+         01 WS-COLOR-LOOKUP-LIMIT          PIC 9(03).
+         01 WS-COLOR-LOOKUP-VERSION        PIC X(10).
+         01 WS-COLOR-FOUND                 PIC X VALUE 'N'.
+            88 COLOR-FOUND-YES             VALUE 'Y'.
+            88 COLOR-FOUND-NO              VALUE 'N'.
+
          01 GAME-NUMBER                    PIC 9(03) COMP-5.
          01 SUM-GAME-NUMBER                PIC 9(05) COMP-5.
 
          01 POWER-SET                      PIC 9(08) COMP-5.
          01 SUM-POWER-SET                  PIC 9(08) COMP-5.
+      * COMP-5 arithmetic is native binary and doesn't respect the
+      * PICTURE digit count for MULTIPLY's own ON SIZE ERROR check, so
+      * an explicit bound tied to DTL-POWER-SET/TRD-POWER-SET/
+      * CKP-SUM-POWER-SET's PIC 9(08) DISPLAY width is needed to catch
+      * an admin-supplied limit set large enough to overflow those
+      * output fields (e.g. 999/999/999) before it silently corrupts
+      * them on MOVE.
+         01 POWER-SET-MAX                  PIC 9(08) COMP-5
+                                                VALUE 99999999.
 
          01 CARAC-TO-SKIP                  PIC 9(02) COMP-5.
 
          01 SET-NBR                        PIC 9(02) COMP-5.
          01 SET-TAB-NBR                    PIC 9(03) COMP-5.
+         01 SET-TAB-MAX                    PIC 9(03) COMP-5 VALUE 100.
          01 SET-TAB.
             05 LSET-TAB                    OCCURS 100.
                10 SET-VALUE                PIC X(150).
 
          01 DRAW-NBR                       PIC 9(02) COMP-5.
          01 DRAW-TAB-NBR                   PIC 9(03) COMP-5.
+         01 DRAW-TAB-MAX                   PIC 9(03) COMP-5 VALUE 100.
          01 DRAW-TAB.
             05 LDRAW-TAB                   OCCURS 100.
                10 DRAW-VALUE               PIC X(40).
 
+      * DRAWDETAILFILE1 rows matched during CHECK-DRAW are buffered
+      * here instead of being written immediately, and are only
+      * flushed by FLUSH-DRAW-DETAILS once the whole game -- including
+      * the POWER-SET overflow check that runs after CHECK-DRAW
+      * returns -- is confirmed valid. Otherwise a game invalidated by
+      * POWER-SET overflow would leave DRAWDETAILFILE1 rows behind
+      * with no matching DETAILFILE1/TRENDFILE1 record. Same "skip
+      * cleanly, don't half-commit" precedent as the SET-TAB/DRAW-TAB
+      * overflow guard above.
+         01 DRAW-DETAIL-NBR                PIC 9(04) COMP-5.
+         01 DRAW-DETAIL-IX                 PIC 9(04) COMP-5.
+         01 DRAW-DETAIL-MAX                PIC 9(04) COMP-5 VALUE 1000.
+         01 DRAW-DETAIL-TAB.
+            05 DRAW-DETAIL-ENTRY           OCCURS 1000.
+               10 DTD-BUF-SET-NUMBER       PIC 9(03).
+               10 DTD-BUF-DRAW-NUMBER      PIC 9(03).
+               10 DTD-BUF-COLOR-NAME       PIC X(10).
+               10 DTD-BUF-CUBE-COUNT       PIC 9(03).
+
          01 STARTING-POINT                 PIC 9(5) COMP-3.
 
-         01 CARAC-BFO-GREEN                PIC 9(02) COMP-3.
-         01 CARAC-BFO-BLUE                 PIC 9(02) COMP-3.
-         01 CARAC-BFO-RED                  PIC 9(02) COMP-3.
+         01 CARAC-BFO-COLOR                PIC 9(02) COMP-3.
 
          01 CUBE-NUMBER                    PIC 9(03).
 
@@ -59,6 +326,19 @@
          01 BLUE-CUBE-NEEDED               PIC 9(03) COMP-3.
          01 RED-CUBE-NEEDED                PIC 9(03) COMP-3.
 
+      * Cube colors recognized in a draw. Table-driven (CUBECOLR) so
+      * a color beyond red/green/blue can be added in INIT-COLOR-TAB
+      * without changing CHECK-DRAW.
+         COPY CUBECOLR.
+
+      * The puzzle's POWER SET is defined as minimum-red * minimum-
+      * green * minimum-blue -- COLOR-TAB entries 1-3. A CUBELIMITFILE1
+      * color beyond that (entries 4-8) still validates its own
+      * per-game limit in CHECK-DRAW but is excluded from POWER-SET so
+      * SUM-POWER-SET stays reconcilable against DETAILRECORD1/
+      * TRENDRECORD1, which only carry RED/GREEN/BLUE-NEEDED.
+         01 WS-POWERSET-COLOR-COUNT        PIC 9(02) VALUE 3.
+
        PROCEDURE DIVISION.
 
            PERFORM MAIN-PROCESSING
@@ -66,7 +346,19 @@
            .
 
        MAIN-PROCESSING.
+           PERFORM GET-RUNTIME-PARAMETERS
+           PERFORM INIT-COLOR-TAB
+           PERFORM LOAD-CUBE-LIMITS
+           PERFORM APPLY-LIMIT-OVERRIDES
+           PERFORM RESOLVE-CUBELIMIT-VERSION
+           PERFORM OPEN-ERRORLOG
+           PERFORM READ-CHECKPOINT
            PERFORM OPEN-FILE1
+           PERFORM OPEN-FILE2
+           PERFORM OPEN-FILE5
+           PERFORM OPEN-FILE6
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
 
            MOVE ZERO TO GAME-NUMBER
 
@@ -76,51 +368,119 @@
                   OR NOT FILE1-STATUS-OK
 
                ADD 1               TO GAME-NUMBER
-               SET CORRECT-SET     TO TRUE
-               MOVE ZERO           TO GREEN-CUBE-NEEDED
-                                      BLUE-CUBE-NEEDED
-                                      RED-CUBE-NEEDED
-
-               DISPLAY 'INPUTRECORD1 = ' INPUTRECORD1
-
-               PERFORM SPLIT-SET
-               PERFORM VARYING SET-NBR FROM 1 BY 1
-                         UNTIL SET-NBR > SET-TAB-NBR
-                   PERFORM SPLIT-DRAW
-                   PERFORM CHECK-DRAW
-               END-PERFORM
 
-               IF CORRECT-SET
-                  ADD GAME-NUMBER TO SUM-GAME-NUMBER
-                  DISPLAY GAME-NUMBER ' CORRECT  !'
-               ELSE
-                  DISPLAY ' INCORRECT  !'
-               END-IF
+               IF GAME-NUMBER > WS-RESTART-GAME-NUMBER
+                   SET CORRECT-SET     TO TRUE
+                   SET GAME-IS-VALID   TO TRUE
+                   INITIALIZE DRAW-DETAIL-NBR DRAW-DETAIL-TAB
+                   PERFORM VARYING COLOR-IX FROM 1 BY 1
+                             UNTIL COLOR-IX > COLOR-COUNT
+                       MOVE ZERO TO COLOR-NEEDED(COLOR-IX)
+                   END-PERFORM
+
+                   DISPLAY 'INPUTRECORD1 = ' INPUTRECORD1
+
+                   PERFORM SPLIT-SET
+
+                   IF GAME-IS-VALID
+                       PERFORM VARYING SET-NBR FROM 1 BY 1
+                                 UNTIL SET-NBR > SET-TAB-NBR
+                                    OR GAME-IS-INVALID
+                           PERFORM SPLIT-DRAW
+                           IF GAME-IS-VALID
+                               PERFORM CHECK-DRAW
+                           END-IF
+                       END-PERFORM
+                   END-IF
+
+                   IF GAME-IS-VALID
+                       MOVE COLOR-NEEDED(1) TO RED-CUBE-NEEDED
+                       MOVE COLOR-NEEDED(2) TO GREEN-CUBE-NEEDED
+                       MOVE COLOR-NEEDED(3) TO BLUE-CUBE-NEEDED
+
+                       IF CORRECT-SET
+                          ADD GAME-NUMBER TO SUM-GAME-NUMBER
+                          DISPLAY GAME-NUMBER ' CORRECT  !'
+                       ELSE
+                          DISPLAY ' INCORRECT  !'
+                       END-IF
+
+                       MOVE 1 TO POWER-SET
+                       PERFORM VARYING COLOR-IX FROM 1 BY 1
+                            UNTIL COLOR-IX > WS-POWERSET-COLOR-COUNT
+                               OR GAME-IS-INVALID
+                         MULTIPLY COLOR-NEEDED(COLOR-IX) BY POWER-SET
+                             ON SIZE ERROR
+                               SET GAME-IS-INVALID TO TRUE
+                         END-MULTIPLY
+
+                         IF POWER-SET > POWER-SET-MAX
+                             SET GAME-IS-INVALID TO TRUE
+                         END-IF
 
-               COMPUTE POWER-SET =  GREEN-CUBE-NEEDED
-                                  * BLUE-CUBE-NEEDED
-                                  * RED-CUBE-NEEDED
-               END-COMPUTE
+                         IF GAME-IS-INVALID
+                             DISPLAY 'POWER-SET OVERFLOW ON GAME '
+                                 GAME-NUMBER
+                             MOVE 'CALC PWR' TO WS-ERRLOG-OPERATION
+                             MOVE 'POWER-SET OVERFLOW, GAME SKIPPED'
+                               TO WS-ERRLOG-MESSAGE
+                             MOVE ZERO TO WS-ERRLOG-STATUS-SRC
+                             PERFORM WRITE-ERRORLOG
+                         END-IF
+                       END-PERFORM
 
-               DISPLAY 'POWER SET = ' POWER-SET
-               DISPLAY ' WITH ' GREEN-CUBE-NEEDED ' GREEN CUBES'
-               DISPLAY '      ' BLUE-CUBE-NEEDED  ' BLUE CUBES'
-               DISPLAY '      ' RED-CUBE-NEEDED   ' RED CUBES'
+                       IF GAME-IS-VALID
+                           DISPLAY 'POWER SET = ' POWER-SET
+                           DISPLAY ' WITH ' GREEN-CUBE-NEEDED
+                               ' GREEN CUBES'
+                           DISPLAY '      ' BLUE-CUBE-NEEDED
+                               ' BLUE CUBES'
+                           DISPLAY '      ' RED-CUBE-NEEDED
+                               ' RED CUBES'
 
-               ADD POWER-SET TO SUM-POWER-SET
+                           ADD POWER-SET TO SUM-POWER-SET
+
+                           PERFORM FLUSH-DRAW-DETAILS
+                           PERFORM WRITE-FILE2
+                           PERFORM WRITE-FILE6
+                       ELSE
+                           DISPLAY 'GAME ' GAME-NUMBER
+                               ' SKIPPED -- POWER-SET OVERFLOW'
+                       END-IF
+                   ELSE
+                       DISPLAY 'GAME ' GAME-NUMBER
+                           ' SKIPPED -- SET/DRAW TABLE OVERFLOW'
+                   END-IF
+
+                   IF FUNCTION MOD(GAME-NUMBER WS-CHECKPOINT-INTERVAL)
+                      = ZERO
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               ELSE
+                   DISPLAY 'SKIPPING GAME ' GAME-NUMBER
+                       ' (ALREADY CHECKPOINTED)'
+               END-IF
 
               PERFORM READ-FILE1
 
            END-PERFORM
 
+           PERFORM WRITE-CHECKPOINT
+
            DISPLAY SPACE
            DISPLAY '---------------------------------------------'
            DISPLAY ' RESULT'
            DISPLAY '---------------------------------------------'
            DISPLAY ' SUM CORRECT GAME NUMBER = ' SUM-GAME-NUMBER
            DISPLAY ' SUM POWER SET = ' SUM-POWER-SET
+           DISPLAY ' CUBE LIMIT VERSION USED = '
+               WS-CUBELIMIT-VERSION-ID
 
            PERFORM CLOSE-FILE1
+           PERFORM CLOSE-FILE2
+           PERFORM CLOSE-FILE5
+           PERFORM CLOSE-FILE6
+           PERFORM CLOSE-ERRORLOG
            .
 
        SPLIT-SET.
@@ -135,13 +495,26 @@
            INSPECT INPUTRECORD1 TALLYING SET-NBR FOR ALL ';'
            ADD 1 TO SET-NBR
 
-           PERFORM SET-NBR TIMES
-               ADD 1 TO SET-TAB-NBR
+           PERFORM VARYING SET-TAB-NBR FROM 1 BY 1
+                     UNTIL SET-TAB-NBR > SET-NBR
+                        OR GAME-IS-INVALID
 
-               UNSTRING INPUTRECORD1(CARAC-TO-SKIP:) DELIMITED BY ';'
-                   INTO SET-VALUE(SET-TAB-NBR)
-                   WITH POINTER STARTING-POINT
-               END-UNSTRING
+               IF SET-TAB-NBR > SET-TAB-MAX
+                   SET GAME-IS-INVALID TO TRUE
+                   DISPLAY 'SET-TAB OVERFLOW ON GAME ' GAME-NUMBER
+                   DISPLAY 'MORE THAN ' SET-TAB-MAX ' SETS IN ONE GAME'
+                   MOVE 'SPLIT SET' TO WS-ERRLOG-OPERATION
+                   MOVE 'SET-TAB OVERFLOW, GAME SKIPPED'
+                     TO WS-ERRLOG-MESSAGE
+                   MOVE ZERO TO WS-ERRLOG-STATUS-SRC
+                   PERFORM WRITE-ERRORLOG
+               ELSE
+                   UNSTRING INPUTRECORD1(CARAC-TO-SKIP:)
+                       DELIMITED BY ';'
+                       INTO SET-VALUE(SET-TAB-NBR)
+                       WITH POINTER STARTING-POINT
+                   END-UNSTRING
+               END-IF
 
            END-PERFORM
            .
@@ -153,13 +526,26 @@
            INSPECT SET-VALUE(SET-NBR) TALLYING DRAW-NBR FOR ALL ','
            ADD 1 TO DRAW-NBR
 
-           PERFORM DRAW-NBR TIMES
-               ADD 1 TO DRAW-TAB-NBR
+           PERFORM VARYING DRAW-TAB-NBR FROM 1 BY 1
+                     UNTIL DRAW-TAB-NBR > DRAW-NBR
+                        OR GAME-IS-INVALID
 
-               UNSTRING SET-VALUE(SET-NBR) DELIMITED BY ','
-                   INTO DRAW-VALUE(DRAW-TAB-NBR)
-                   WITH POINTER STARTING-POINT
-               END-UNSTRING
+               IF DRAW-TAB-NBR > DRAW-TAB-MAX
+                   SET GAME-IS-INVALID TO TRUE
+                   DISPLAY 'DRAW-TAB OVERFLOW ON GAME ' GAME-NUMBER
+                   DISPLAY 'MORE THAN ' DRAW-TAB-MAX
+                       ' DRAWS IN ONE SET'
+                   MOVE 'SPLIT DRAW' TO WS-ERRLOG-OPERATION
+                   MOVE 'DRAW-TAB OVERFLOW, GAME SKIPPED'
+                     TO WS-ERRLOG-MESSAGE
+                   MOVE ZERO TO WS-ERRLOG-STATUS-SRC
+                   PERFORM WRITE-ERRORLOG
+               ELSE
+                   UNSTRING SET-VALUE(SET-NBR) DELIMITED BY ','
+                       INTO DRAW-VALUE(DRAW-TAB-NBR)
+                       WITH POINTER STARTING-POINT
+                   END-UNSTRING
+               END-IF
 
            END-PERFORM
            .
@@ -168,62 +554,389 @@
 
            PERFORM VARYING DRAW-NBR FROM 1 BY 1
                      UNTIL DRAW-NBR > DRAW-TAB-NBR
+                        OR GAME-IS-INVALID
 
                MOVE ZERO TO CUBE-NUMBER
 
-               MOVE ZERO TO CARAC-BFO-GREEN CARAC-BFO-BLUE CARAC-BFO-RED
-               INSPECT DRAW-VALUE(DRAW-NBR) TALLYING CARAC-BFO-GREEN
-                                          FOR CHARACTERS BEFORE 'green'
-               INSPECT DRAW-VALUE(DRAW-NBR) TALLYING CARAC-BFO-BLUE
-                                          FOR CHARACTERS BEFORE 'blue'
-               INSPECT DRAW-VALUE(DRAW-NBR) TALLYING CARAC-BFO-RED
-                                          FOR CHARACTERS BEFORE 'red'
+               PERFORM VARYING COLOR-IX FROM 1 BY 1
+                         UNTIL COLOR-IX > COLOR-COUNT
+                            OR GAME-IS-INVALID
 
-                EVALUATE TRUE
+                   MOVE ZERO TO CARAC-BFO-COLOR
+                   INSPECT DRAW-VALUE(DRAW-NBR) TALLYING CARAC-BFO-COLOR
+                       FOR CHARACTERS BEFORE
+                       COLOR-NAME(COLOR-IX)(1:COLOR-NAME-LEN(COLOR-IX))
 
-                   WHEN CARAC-BFO-GREEN < 40
-                      MOVE DRAW-VALUE(DRAW-NBR)(2:CARAC-BFO-GREEN - 2)
+                   IF CARAC-BFO-COLOR < 40
+                      MOVE DRAW-VALUE(DRAW-NBR)(2:CARAC-BFO-COLOR - 2)
                         TO CUBE-NUMBER
-                      IF CUBE-NUMBER > 13
+                      IF CUBE-NUMBER > COLOR-LIMIT(COLOR-IX)
                          SET INCORRECT-SET TO TRUE
-                         DISPLAY 'GREEN ERROR'
+                         DISPLAY FUNCTION TRIM(COLOR-NAME(COLOR-IX))
+                             ' ERROR'
                       END-IF
-                      IF CUBE-NUMBER > GREEN-CUBE-NEEDED
-                         MOVE CUBE-NUMBER  TO GREEN-CUBE-NEEDED
+                      IF CUBE-NUMBER > COLOR-NEEDED(COLOR-IX)
+                         MOVE CUBE-NUMBER TO COLOR-NEEDED(COLOR-IX)
                       END-IF
+                      PERFORM BUFFER-DRAW-DETAIL
+                   END-IF
 
-                   WHEN CARAC-BFO-BLUE < 40
-                      MOVE DRAW-VALUE(DRAW-NBR)(2:CARAC-BFO-BLUE - 2)
-                        TO CUBE-NUMBER
-                      IF CUBE-NUMBER > 14
-                         SET INCORRECT-SET TO TRUE
-                         DISPLAY 'BLUE ERROR'
-                      END-IF
-                      IF CUBE-NUMBER > BLUE-CUBE-NEEDED
-                         MOVE CUBE-NUMBER  TO BLUE-CUBE-NEEDED
-                      END-IF
+               END-PERFORM
 
-                   WHEN CARAC-BFO-RED < 40
-                      MOVE DRAW-VALUE(DRAW-NBR)(2:CARAC-BFO-RED - 2)
-                        TO CUBE-NUMBER
-                      IF CUBE-NUMBER > 12
-                         SET INCORRECT-SET TO TRUE
-                         DISPLAY 'RED ERROR'
-                      END-IF
-                      IF CUBE-NUMBER > RED-CUBE-NEEDED
-                         MOVE CUBE-NUMBER  TO RED-CUBE-NEEDED
-                      END-IF
+           END-PERFORM
+           .
 
-                END-EVALUATE
+      * Appends one matched draw/color to DRAW-DETAIL-TAB instead of
+      * writing DRAWDETAILFILE1 directly -- see DRAW-DETAIL-TAB comment
+      * for why the write is deferred until the whole game validates.
+       BUFFER-DRAW-DETAIL.
+           ADD 1 TO DRAW-DETAIL-NBR
+           IF DRAW-DETAIL-NBR > DRAW-DETAIL-MAX
+               SET GAME-IS-INVALID TO TRUE
+               DISPLAY 'DRAW-DETAIL-TAB OVERFLOW ON GAME ' GAME-NUMBER
+               DISPLAY 'MORE THAN ' DRAW-DETAIL-MAX
+                   ' DRAW DETAILS IN ONE GAME'
+               MOVE 'CHECK DRAW' TO WS-ERRLOG-OPERATION
+               MOVE 'DRAW-DETAIL-TAB OVERFLOW, GAME SKIPPED'
+                 TO WS-ERRLOG-MESSAGE
+               MOVE ZERO TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+           ELSE
+               MOVE SET-NBR              TO
+                   DTD-BUF-SET-NUMBER(DRAW-DETAIL-NBR)
+               MOVE DRAW-NBR             TO
+                   DTD-BUF-DRAW-NUMBER(DRAW-DETAIL-NBR)
+               MOVE COLOR-NAME(COLOR-IX) TO
+                   DTD-BUF-COLOR-NAME(DRAW-DETAIL-NBR)
+               MOVE CUBE-NUMBER          TO
+                   DTD-BUF-CUBE-COUNT(DRAW-DETAIL-NBR)
+           END-IF
+           .
 
+      * Writes every DRAW-DETAIL-TAB entry buffered for the current
+      * game to DRAWDETAILFILE1. Only performed once the game is fully
+      * validated (SET-TAB/DRAW-TAB, per-draw limits, and POWER-SET all
+      * passed) so DRAWDETAILFILE1 never carries rows for a game that
+      * has no matching DETAILFILE1/TRENDFILE1 record.
+       FLUSH-DRAW-DETAILS.
+           PERFORM VARYING DRAW-DETAIL-IX FROM 1 BY 1
+                     UNTIL DRAW-DETAIL-IX > DRAW-DETAIL-NBR
+               MOVE GAME-NUMBER                        TO
+                   DTD-GAME-NUMBER
+               MOVE SPACES                              TO DTD-FILLER1
+               MOVE DTD-BUF-SET-NUMBER(DRAW-DETAIL-IX)  TO
+                   DTD-SET-NUMBER
+               MOVE SPACES                              TO DTD-FILLER2
+               MOVE DTD-BUF-DRAW-NUMBER(DRAW-DETAIL-IX) TO
+                   DTD-DRAW-NUMBER
+               MOVE SPACES                              TO DTD-FILLER3
+               MOVE DTD-BUF-COLOR-NAME(DRAW-DETAIL-IX)  TO
+                   DTD-COLOR-NAME
+               MOVE SPACES                              TO DTD-FILLER4
+               MOVE DTD-BUF-CUBE-COUNT(DRAW-DETAIL-IX)  TO
+                   DTD-CUBE-COUNT
+               PERFORM WRITE-FILE5
            END-PERFORM
            .
 
+       INIT-COLOR-TAB.
+           MOVE 3              TO COLOR-COUNT
+
+           MOVE 'red'          TO COLOR-NAME(1)
+           MOVE 3              TO COLOR-NAME-LEN(1)
+           MOVE WS-LIMIT-RED   TO COLOR-LIMIT(1)
+           MOVE 'COMPILED'     TO COLOR-VERSION-ID(1)
+
+           MOVE 'green'        TO COLOR-NAME(2)
+           MOVE 5              TO COLOR-NAME-LEN(2)
+           MOVE WS-LIMIT-GREEN TO COLOR-LIMIT(2)
+           MOVE 'COMPILED'     TO COLOR-VERSION-ID(2)
+
+           MOVE 'blue'         TO COLOR-NAME(3)
+           MOVE 4              TO COLOR-NAME-LEN(3)
+           MOVE WS-LIMIT-BLUE  TO COLOR-LIMIT(3)
+           MOVE 'COMPILED'     TO COLOR-VERSION-ID(3)
+           .
+
+      * Finds WS-COLOR-LOOKUP-NAME in COLOR-TAB and overlays its limit
+      * and version; if the name isn't already tracked (a color
+      * CUBELIMITFILE1 introduces beyond the compiled-in set) it is
+      * appended as a new COLOR-TAB entry instead of being dropped, so
+      * the set of tracked colors is extensible from the control file
+      * without a recompile.
+       SET-OR-ADD-COLOR-LIMIT.
+           SET COLOR-FOUND-NO TO TRUE
+           PERFORM VARYING COLOR-IX FROM 1 BY 1
+                     UNTIL COLOR-IX > COLOR-COUNT
+               IF FUNCTION TRIM(COLOR-NAME(COLOR-IX)) =
+                  FUNCTION TRIM(WS-COLOR-LOOKUP-NAME)
+                   MOVE WS-COLOR-LOOKUP-LIMIT
+                     TO COLOR-LIMIT(COLOR-IX)
+                   MOVE WS-COLOR-LOOKUP-VERSION
+                     TO COLOR-VERSION-ID(COLOR-IX)
+                   SET COLOR-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF COLOR-FOUND-NO
+               IF COLOR-COUNT < 8
+                   ADD 1 TO COLOR-COUNT
+                   MOVE WS-COLOR-LOOKUP-NAME
+                     TO COLOR-NAME(COLOR-COUNT)
+                   MOVE FUNCTION LENGTH(
+                        FUNCTION TRIM(WS-COLOR-LOOKUP-NAME))
+                     TO COLOR-NAME-LEN(COLOR-COUNT)
+                   MOVE WS-COLOR-LOOKUP-LIMIT
+                     TO COLOR-LIMIT(COLOR-COUNT)
+                   MOVE WS-COLOR-LOOKUP-VERSION
+                     TO COLOR-VERSION-ID(COLOR-COUNT)
+               ELSE
+                   DISPLAY 'COLOR TAB FULL -- CANNOT ADD COLOR '
+                       WS-COLOR-LOOKUP-NAME
+                   MOVE 'LOAD CBLLIM' TO WS-ERRLOG-OPERATION
+                   MOVE 'COLOR TAB FULL, COLOR IGNORED'
+                     TO WS-ERRLOG-MESSAGE
+                   MOVE ZERO TO WS-ERRLOG-STATUS-SRC
+                   PERFORM WRITE-ERRORLOG
+               END-IF
+           END-IF
+           .
+
+      * Computes the single WS-CUBELIMIT-VERSION-ID displayed/stamped
+      * for the whole run from each color's own COLOR-VERSION-ID
+      * (tracked per color by SET-OR-ADD-COLOR-LIMIT), instead of
+      * whichever CUBELIMITFILE1 row happened to be read last. When
+      * every color shares one version that version is reported;
+      * otherwise the run is flagged MIXED rather than silently
+      * attributing every color to whichever version was read last.
+       RESOLVE-CUBELIMIT-VERSION.
+           MOVE COLOR-VERSION-ID(1) TO WS-CUBELIMIT-VERSION-ID
+           PERFORM VARYING COLOR-IX FROM 2 BY 1
+                     UNTIL COLOR-IX > COLOR-COUNT
+               IF COLOR-VERSION-ID(COLOR-IX) NOT =
+                  WS-CUBELIMIT-VERSION-ID
+                   MOVE 'MIXED' TO WS-CUBELIMIT-VERSION-ID
+               END-IF
+           END-PERFORM
+           .
+
+       LOAD-CUBE-LIMITS.
+           OPEN INPUT CUBELIMITFILE1
+           IF FILE4-STATUS-OK
+               PERFORM UNTIL FILE4-STATUS-EOF
+                   READ CUBELIMITFILE1
+                       AT END
+                           CONTINUE
+                        NOT AT END
+                           MOVE CBL-COLOR-NAME
+                             TO WS-COLOR-LOOKUP-NAME
+                           MOVE CBL-COLOR-LIMIT
+                             TO WS-COLOR-LOOKUP-LIMIT
+                           MOVE CBL-VERSION-ID
+                             TO WS-COLOR-LOOKUP-VERSION
+                           PERFORM SET-OR-ADD-COLOR-LIMIT
+                   END-READ
+               END-PERFORM
+               CLOSE CUBELIMITFILE1
+           ELSE
+               IF NOT FILE4-STATUS-NOTFOUND
+                   MOVE FILE4-STATUS TO WS-FILE-STATUS-CODE
+                   PERFORM RESOLVE-FILE-STATUS-TEXT
+                   DISPLAY 'OPEN ERROR ON CUBE LIMIT FILE'
+                   DISPLAY 'FILE STATUS : ' FILE4-STATUS
+                       ' - ' WS-FILE-STATUS-TEXT
+                   MOVE 'OPEN CBLLIM' TO WS-ERRLOG-OPERATION
+                   MOVE WS-FILE-STATUS-TEXT
+                     TO WS-ERRLOG-MESSAGE
+                   MOVE FILE4-STATUS TO WS-ERRLOG-STATUS-SRC
+                   PERFORM WRITE-ERRORLOG
+               END-IF
+           END-IF
+           .
+
+       APPLY-LIMIT-OVERRIDES.
+           MOVE SPACES TO WS-LIMIT-OVERRIDE
+           DISPLAY "LIMITRED" UPON ENVIRONMENT-NAME
+           ACCEPT WS-LIMIT-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF FUNCTION TEST-NUMVAL(WS-LIMIT-OVERRIDE) = 0
+               MOVE 'red' TO WS-COLOR-LOOKUP-NAME
+               MOVE FUNCTION NUMVAL(WS-LIMIT-OVERRIDE)
+                 TO WS-COLOR-LOOKUP-LIMIT
+               MOVE 'AD-HOC' TO WS-COLOR-LOOKUP-VERSION
+               PERFORM SET-OR-ADD-COLOR-LIMIT
+           END-IF
+
+           MOVE SPACES TO WS-LIMIT-OVERRIDE
+           DISPLAY "LIMITGREEN" UPON ENVIRONMENT-NAME
+           ACCEPT WS-LIMIT-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF FUNCTION TEST-NUMVAL(WS-LIMIT-OVERRIDE) = 0
+               MOVE 'green' TO WS-COLOR-LOOKUP-NAME
+               MOVE FUNCTION NUMVAL(WS-LIMIT-OVERRIDE)
+                 TO WS-COLOR-LOOKUP-LIMIT
+               MOVE 'AD-HOC' TO WS-COLOR-LOOKUP-VERSION
+               PERFORM SET-OR-ADD-COLOR-LIMIT
+           END-IF
+
+           MOVE SPACES TO WS-LIMIT-OVERRIDE
+           DISPLAY "LIMITBLUE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-LIMIT-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF FUNCTION TEST-NUMVAL(WS-LIMIT-OVERRIDE) = 0
+               MOVE 'blue' TO WS-COLOR-LOOKUP-NAME
+               MOVE FUNCTION NUMVAL(WS-LIMIT-OVERRIDE)
+                 TO WS-COLOR-LOOKUP-LIMIT
+               MOVE 'AD-HOC' TO WS-COLOR-LOOKUP-VERSION
+               PERFORM SET-OR-ADD-COLOR-LIMIT
+           END-IF
+           .
+
+       RESOLVE-FILE-STATUS-TEXT.
+           EVALUATE WS-FILE-STATUS-CODE
+               WHEN 00
+                   MOVE 'SUCCESSFUL COMPLETION'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 10
+                   MOVE 'END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 22
+                   MOVE 'DUPLICATE KEY DETECTED'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 23
+                   MOVE 'RECORD OR FILE NOT FOUND'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 30
+                   MOVE 'PERMANENT I/O ERROR'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 35
+                   MOVE 'FILE DOES NOT EXIST'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 37
+                   MOVE 'OPEN MODE NOT SUPPORTED FOR THIS FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 41
+                   MOVE 'FILE ALREADY OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 42
+                   MOVE 'FILE NOT OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 44
+                   MOVE 'BOUNDARY VIOLATION ON WRITE OR REWRITE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 46
+                   MOVE 'SEQUENTIAL READ AFTER END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 47
+                   MOVE 'READ ATTEMPTED, FILE NOT OPEN INPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 48
+                   MOVE 'WRITE ATTEMPTED, FILE NOT OPEN OUTPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN OTHER
+                   MOVE 'UNRECOGNIZED FILE STATUS CODE'
+                     TO WS-FILE-STATUS-TEXT
+           END-EVALUATE
+           .
+
+       GET-RUNTIME-PARAMETERS.
+           MOVE SPACES TO WS-CUBELIMITFILE1-OVERRIDE
+           DISPLAY "CUBELIMITFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-CUBELIMITFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-CUBELIMITFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-CUBELIMITFILE1-OVERRIDE)
+                 TO WS-CUBELIMITFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-DETAILFILE1-OVERRIDE
+           DISPLAY "DETAILFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-DETAILFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-DETAILFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-DETAILFILE1-OVERRIDE)
+                 TO WS-DETAILFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-DRAWDETAILFILE1-OVERRIDE
+           DISPLAY "DRAWDETAILFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-DRAWDETAILFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-DRAWDETAILFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-DRAWDETAILFILE1-OVERRIDE)
+                 TO WS-DRAWDETAILFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRENDFILE1-OVERRIDE
+           DISPLAY "TRENDFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-TRENDFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-TRENDFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-TRENDFILE1-OVERRIDE)
+                 TO WS-TRENDFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ERRORLOGFILE1-OVERRIDE
+           DISPLAY "ERRORLOG" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ERRORLOGFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-ERRORLOGFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-ERRORLOGFILE1-OVERRIDE)
+                 TO WS-ERRORLOGFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-CHECKPOINTFILE1-OVERRIDE
+           DISPLAY "CHECKPOINTFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-CHECKPOINTFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-CHECKPOINTFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-CHECKPOINTFILE1-OVERRIDE)
+                 TO WS-CHECKPOINTFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-CHECKPOINT-OVERRIDE
+           DISPLAY "CHECKPOINTEVERY" UPON ENVIRONMENT-NAME
+           ACCEPT WS-CHECKPOINT-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF FUNCTION TEST-NUMVAL(WS-CHECKPOINT-OVERRIDE) = 0
+              AND FUNCTION NUMVAL(WS-CHECKPOINT-OVERRIDE) NOT = ZERO
+               MOVE FUNCTION NUMVAL(WS-CHECKPOINT-OVERRIDE)
+                 TO WS-CHECKPOINT-INTERVAL
+           END-IF
+           .
+
        OPEN-FILE1.
            OPEN INPUT INPUTFILE1
            IF NOT FILE1-STATUS-OK
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
                DISPLAY 'OPEN ERROR ON FILE 1'
                DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
                STOP RUN
            END-IF
            .
@@ -234,8 +947,15 @@
                    CONTINUE
                 NOT AT END
                    IF NOT FILE1-STATUS-OK
+                       MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+                       PERFORM RESOLVE-FILE-STATUS-TEXT
                        DISPLAY 'READ ERROR ON FILE 1'
                        DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                           ' - ' WS-FILE-STATUS-TEXT
+                       MOVE 'READ FILE1' TO WS-ERRLOG-OPERATION
+                       MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+                       MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+                       PERFORM WRITE-ERRORLOG
                        STOP RUN
                    END-IF
            END-READ
@@ -244,8 +964,304 @@
        CLOSE-FILE1.
            CLOSE INPUTFILE1
            IF NOT FILE1-STATUS-OK
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
                DISPLAY 'CLOSE ERROR ON FILE 1'
                DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-FILE2.
+           IF WS-RESTART-GAME-NUMBER > ZERO
+               OPEN EXTEND DETAILFILE1
+           ELSE
+               OPEN OUTPUT DETAILFILE1
+           END-IF
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-FILE2.
+           MOVE GAME-NUMBER          TO DTL-GAME-NUMBER
+           MOVE SPACES               TO DTL-FILLER1
+           MOVE SET-STATE            TO DTL-SET-STATE
+           MOVE SPACES               TO DTL-FILLER2
+           MOVE GREEN-CUBE-NEEDED    TO DTL-GREEN-NEEDED
+           MOVE SPACES               TO DTL-FILLER3
+           MOVE BLUE-CUBE-NEEDED     TO DTL-BLUE-NEEDED
+           MOVE SPACES               TO DTL-FILLER4
+           MOVE RED-CUBE-NEEDED      TO DTL-RED-NEEDED
+           MOVE SPACES               TO DTL-FILLER5
+           MOVE POWER-SET            TO DTL-POWER-SET
+           MOVE SPACES               TO DTL-FILLER6
+           MOVE WS-CUBELIMIT-VERSION-ID TO DTL-LIMIT-VERSION
+           WRITE DETAILRECORD1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'WRITE FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       CLOSE-FILE2.
+           CLOSE DETAILFILE1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-FILE5.
+           IF WS-RESTART-GAME-NUMBER > ZERO
+               OPEN EXTEND DRAWDETAILFILE1
+           ELSE
+               OPEN OUTPUT DRAWDETAILFILE1
+           END-IF
+           IF NOT FILE5-STATUS-OK
+               MOVE FILE5-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 5'
+               DISPLAY 'FILE STATUS : ' FILE5-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE5' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE5-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+      * DTD-* fields are populated by the caller (FLUSH-DRAW-DETAILS)
+      * before this paragraph is performed -- see DRAW-DETAIL-TAB
+      * comment for why the write is deferred out of CHECK-DRAW.
+       WRITE-FILE5.
+           WRITE DRAWDETAILRECORD1
+           IF NOT FILE5-STATUS-OK
+               MOVE FILE5-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON FILE 5'
+               DISPLAY 'FILE STATUS : ' FILE5-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'WRITE FILE5' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE5-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       CLOSE-FILE5.
+           CLOSE DRAWDETAILFILE1
+           IF NOT FILE5-STATUS-OK
+               MOVE FILE5-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 5'
+               DISPLAY 'FILE STATUS : ' FILE5-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE5' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE5-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
                STOP RUN
            END-IF
            .
+
+       OPEN-FILE6.
+           OPEN EXTEND TRENDFILE1
+           IF FILE6-STATUS-NOTFOUND
+               OPEN OUTPUT TRENDFILE1
+           END-IF
+           IF NOT FILE6-STATUS-OK
+               MOVE FILE6-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 6'
+               DISPLAY 'FILE STATUS : ' FILE6-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE6' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE6-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-FILE6.
+           MOVE WS-RUN-DATE          TO TRD-RUN-DATE
+           MOVE SPACES               TO TRD-FILLER1
+           MOVE GAME-NUMBER          TO TRD-GAME-NUMBER
+           MOVE SPACES               TO TRD-FILLER2
+           MOVE GREEN-CUBE-NEEDED    TO TRD-GREEN-NEEDED
+           MOVE SPACES               TO TRD-FILLER3
+           MOVE BLUE-CUBE-NEEDED     TO TRD-BLUE-NEEDED
+           MOVE SPACES               TO TRD-FILLER4
+           MOVE RED-CUBE-NEEDED      TO TRD-RED-NEEDED
+           MOVE SPACES               TO TRD-FILLER5
+           MOVE POWER-SET            TO TRD-POWER-SET
+           WRITE TRENDRECORD1
+           IF NOT FILE6-STATUS-OK
+               MOVE FILE6-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON FILE 6'
+               DISPLAY 'FILE STATUS : ' FILE6-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'WRITE FILE6' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE6-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       CLOSE-FILE6.
+           CLOSE TRENDFILE1
+           IF NOT FILE6-STATUS-OK
+               MOVE FILE6-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 6'
+               DISPLAY 'FILE STATUS : ' FILE6-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE6' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE6-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-ERRORLOG.
+           OPEN EXTEND ERRORLOGFILE1
+           IF FILE9-STATUS-NOTFOUND
+               OPEN OUTPUT ERRORLOGFILE1
+           END-IF
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-ERRORLOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES            TO ERRORLOGRECORD1
+           MOVE 'ADV231202'       TO ERL-PROGRAM-ID
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO ERL-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6)  TO ERL-RUN-TIME
+           MOVE WS-ERRLOG-OPERATION        TO ERL-OPERATION
+           MOVE WS-ERRLOG-STATUS-SRC       TO ERL-FILE-STATUS
+           MOVE WS-ERRLOG-MESSAGE          TO ERL-MESSAGE
+           WRITE ERRORLOGRECORD1
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+           END-IF
+           .
+
+       CLOSE-ERRORLOG.
+           CLOSE ERRORLOGFILE1
+           .
+
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-GAME-NUMBER
+           OPEN INPUT CHECKPOINTFILE1
+           IF FILE3-STATUS-OK
+               READ CHECKPOINTFILE1
+                   AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE CKP-LAST-GAME-NUMBER
+                         TO WS-RESTART-GAME-NUMBER
+                       MOVE CKP-SUM-GAME-NUMBER TO SUM-GAME-NUMBER
+                       MOVE CKP-SUM-POWER-SET   TO SUM-POWER-SET
+                       DISPLAY 'RESTARTING AFTER GAME '
+                           WS-RESTART-GAME-NUMBER
+               END-READ
+               CLOSE CHECKPOINTFILE1
+           ELSE
+               IF NOT FILE3-STATUS-NOTFOUND
+                   MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+                   PERFORM RESOLVE-FILE-STATUS-TEXT
+                   DISPLAY 'OPEN ERROR ON CHECKPOINT FILE'
+                   DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                       ' - ' WS-FILE-STATUS-TEXT
+                   MOVE 'OPEN CKPT'  TO WS-ERRLOG-OPERATION
+                   MOVE WS-FILE-STATUS-TEXT
+                     TO WS-ERRLOG-MESSAGE
+                   MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+                   PERFORM WRITE-ERRORLOG
+               END-IF
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+           MOVE GAME-NUMBER       TO CKP-LAST-GAME-NUMBER
+           MOVE SPACES            TO CKP-FILLER1
+           MOVE SUM-GAME-NUMBER   TO CKP-SUM-GAME-NUMBER
+           MOVE SPACES            TO CKP-FILLER2
+           MOVE SUM-POWER-SET     TO CKP-SUM-POWER-SET
+
+           OPEN OUTPUT CHECKPOINTFILE1
+           IF NOT FILE3-STATUS-OK
+               MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON CHECKPOINT FILE'
+               DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN CKPT'  TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT
+                 TO WS-ERRLOG-MESSAGE
+               MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+           ELSE
+               WRITE CHECKPOINTRECORD1
+               IF NOT FILE3-STATUS-OK
+                   MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+                   PERFORM RESOLVE-FILE-STATUS-TEXT
+                   DISPLAY 'WRITE ERROR ON CHECKPOINT FILE'
+                   DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                       ' - ' WS-FILE-STATUS-TEXT
+                   MOVE 'WRITE CKPT' TO WS-ERRLOG-OPERATION
+                   MOVE WS-FILE-STATUS-TEXT
+                     TO WS-ERRLOG-MESSAGE
+                   MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+                   PERFORM WRITE-ERRORLOG
+               END-IF
+               CLOSE CHECKPOINTFILE1
+           END-IF
+           .
