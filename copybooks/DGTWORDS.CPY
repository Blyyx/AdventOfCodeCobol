@@ -0,0 +1,17 @@
+      * DGTWORDS.CPY
+      * Spelled-out digit words ('one' .. 'nine') recognized when
+      * scanning a calibration line. Table-driven, same OCCURS/COUNT
+      * shape as CUBECOLR.CPY's COLOR-TAB, so a word DIGITWORDFILE1
+      * introduces beyond the compiled-in nine can be appended at run
+      * time (see SET-OR-ADD-DIGIT-WORD) instead of being dropped.
+      * WD-VERSION-ID tracks, per word, which DIGITWORDFILE1 version
+      * (or COMPILED) last set that word's mapping -- a single global
+      * version variable can't tell apart words governed by different
+      * DIGITWORDFILE1 entries (see RESOLVE-DIGITWORD-VERSION).
+         01 WORD-DIGIT-TABLE.
+            05 WD-ENTRY OCCURS 20 TIMES.
+               10 WD-WORD        PIC X(05).
+               10 WD-LEN         PIC 9(01).
+               10 WD-DIGIT       PIC 9(01).
+               10 WD-VERSION-ID  PIC X(10).
+         01 WD-COUNT PIC 9(02).
