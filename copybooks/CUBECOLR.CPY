@@ -0,0 +1,18 @@
+      * CUBECOLR.CPY
+      * Cube colors recognized in a game record. Table-driven so a
+      * color beyond the original red/green/blue set can be added at
+      * run time from CUBELIMITFILE1 (see SET-OR-ADD-COLOR-LIMIT)
+      * without touching the CHECK-DRAW matching logic. COLOR-VERSION-
+      * ID tracks, per color, which CUBELIMITFILE1 version (or
+      * COMPILED/AD-HOC) last set that color's limit -- a single
+      * global version variable can't tell apart colors governed by
+      * different CUBELIMITFILE1 entries.
+         01 COLOR-TAB.
+            05 COLOR-ENTRY OCCURS 8 TIMES.
+               10 COLOR-NAME        PIC X(10).
+               10 COLOR-NAME-LEN    PIC 9(02).
+               10 COLOR-LIMIT       PIC 9(03).
+               10 COLOR-NEEDED      PIC 9(03) COMP-3.
+               10 COLOR-VERSION-ID  PIC X(10).
+         01 COLOR-COUNT PIC 9(02).
+         01 COLOR-IX    PIC 9(02).
