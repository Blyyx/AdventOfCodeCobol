@@ -11,22 +11,105 @@
             FILE STATUS IS FILE1-STATUS
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT DETAILFILE1 ASSIGN
+            TO DYNAMIC WS-DETAILFILE1-PATH
+            FILE STATUS IS FILE2-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOGFILE1 ASSIGN
+            TO DYNAMIC WS-ERRORLOGFILE1-PATH
+            FILE STATUS IS FILE9-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE1.
          01 INPUTRECORD1 PIC X(200).
+
+         FD DETAILFILE1.
+         01 DETAILRECORD1.
+            05 DTL-LINE-NUMBER  PIC 9(07).
+            05 DTL-FILLER1      PIC X(02).
+            05 DTL-TEXT         PIC X(50).
+            05 DTL-FILLER2      PIC X(02).
+            05 DTL-CALIBRATION  PIC 9(02).
+
+         FD ERRORLOGFILE1.
+         01 ERRORLOGRECORD1.
+            05 ERL-PROGRAM-ID   PIC X(14).
+            05 ERL-FILLER1      PIC X(02).
+            05 ERL-RUN-DATE     PIC 9(08).
+            05 ERL-FILLER2      PIC X(02).
+            05 ERL-RUN-TIME     PIC 9(06).
+            05 ERL-FILLER3      PIC X(02).
+            05 ERL-OPERATION    PIC X(10).
+            05 ERL-FILLER4      PIC X(02).
+            05 ERL-FILE-STATUS  PIC 9(02).
+            05 ERL-FILLER5      PIC X(02).
+            05 ERL-MESSAGE      PIC X(40).
        WORKING-STORAGE SECTION.
 
+      * RUN-TIME PARAMETERS
+      * Audit detail (line number, original text, derived CALIBRATION)
+      * is written here instead of only DISPLAYed, so a day's run can
+      * be reconciled after the fact.
+         01 WS-DETAILFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2023\files\
+      -        "d1.detail.txt".
+         01 WS-DETAILFILE1-OVERRIDE PIC X(250).
+
+      * Every non-OK FILE1/FILE2 status across the whole suite is
+      * appended here (not just DISPLAYed) so an overnight batch
+      * failure can be reviewed in one place the next morning.
+         01 WS-ERRORLOGFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\
+      -        "errorlog.txt".
+         01 WS-ERRORLOGFILE1-OVERRIDE PIC X(250).
+
       * FILE STATUS
          01 FILE1-STATUS PIC 9(02).
-            88 FILE1-STATUS-OK  VALUE 00.
-            88 FILE1-STATUS-EOF VALUE 10.
+            88 FILE1-STATUS-OK       VALUE 00.
+            88 FILE1-STATUS-LONGLINE VALUE 06.
+            88 FILE1-STATUS-EOF      VALUE 10.
+         01 FILE2-STATUS PIC 9(02).
+            88 FILE2-STATUS-OK  VALUE 00.
+         01 FILE9-STATUS PIC 9(02).
+            88 FILE9-STATUS-OK       VALUE 00.
+            88 FILE9-STATUS-NOTFOUND VALUE 35.
+
+      * Every FILEn-STATUS value gets its own descriptive text instead
+      * of collapsing every non-zero code into one generic error
+      * message, so an operator reviewing an overnight failure can
+      * tell "file not found" apart from "already open" apart from a
+      * plain I/O error without looking anything up.
+         01 WS-FILE-STATUS-CODE PIC 9(02).
+         01 WS-FILE-STATUS-TEXT PIC X(40).
+
+      * ERROR LOG WORKING VARIABLES
+         01 WS-ERRLOG-OPERATION   PIC X(10).
+         01 WS-ERRLOG-MESSAGE     PIC X(40).
+         01 WS-ERRLOG-STATUS-SRC  PIC 9(02).
+         01 WS-CURRENT-DATE-TIME  PIC X(21).
 
       * WORKING VARIABLE
          01 CALIBRATION  PIC 9(02).
          01 CALIBRATION-SUM PIC 9(09).
 
-         01 i PIC 9(2).
+         01 i PIC 9(3).
+         01 WS-LINE-NUMBER PIC 9(07).
+         01 WS-LONGLINE-COUNT PIC 9(07).
+
+      * A logical line over 200 bytes comes back from LINE SEQUENTIAL
+      * as several successive reads -- FILE STATUS 06 for each
+      * continuation chunk and FILE STATUS 00 only on the last chunk
+      * of that same line. READ-FILE1 loops over every chunk of one
+      * logical line internally so the digit scan, CALIBRATION-SUM,
+      * and WRITE-FILE2 each run exactly once per logical line instead
+      * of once per physical chunk.
+         01 WS-LONGLINE-THIS-LINE PIC X VALUE 'N'.
+            88 THIS-LINE-IS-LONG  VALUE 'Y'.
+         01 WS-CHUNK-COUNT PIC 9(03).
+         01 WS-FIRST-CHUNK-TEXT PIC X(50).
 
          01 DIGIT          PIC 9.
             88 FIRST-DIGIT VALUE 1.
@@ -39,72 +122,305 @@
            .
 
        MAIN-PROCESSING.
+           PERFORM GET-RUNTIME-PARAMETERS
+           PERFORM OPEN-ERRORLOG
            PERFORM OPEN-FILE1
+           PERFORM OPEN-FILE2
 
            MOVE ZERO TO CALIBRATION-SUM
+           MOVE ZERO TO WS-LINE-NUMBER
+           MOVE ZERO TO WS-LONGLINE-COUNT
 
            PERFORM READ-FILE1
 
            PERFORM UNTIL FILE1-STATUS-EOF
-                  OR NOT FILE1-STATUS-OK
-
-              MOVE ZERO        TO CALIBRATION
-              SET FIRST-DIGIT  TO TRUE
-              PERFORM VARYING i FROM 1 BY 1
-                        UNTIL i > 200
-                           OR INPUTRECORD1(i:1) = SPACE
-                 IF INPUTRECORD1(i:1) IS NUMERIC
-                    IF FIRST-DIGIT
-                       MOVE INPUTRECORD1(i:1) TO CALIBRATION(1:1)
-                       MOVE INPUTRECORD1(i:1) TO CALIBRATION(2:1)
-                       SET LAST-DIGIT         TO TRUE
-                    ELSE
-                       MOVE INPUTRECORD1(i:1) TO CALIBRATION(2:1)
-                    END-IF
-                 END-IF
-              END-PERFORM
 
-              DISPLAY 'CALIBRATION OF ' INPUTRECORD1(1:i) ' IS '
+              DISPLAY 'CALIBRATION OF '
+                  FUNCTION TRIM(WS-FIRST-CHUNK-TEXT) ' IS '
               CALIBRATION
 
               ADD CALIBRATION TO CALIBRATION-SUM
 
+              PERFORM WRITE-FILE2
+
               PERFORM READ-FILE1
 
            END-PERFORM
 
            DISPLAY 'SUM CALIBRATION VALUES : ' CALIBRATION-SUM
+           IF WS-LONGLINE-COUNT > ZERO
+               DISPLAY 'INPUT LINES EXCEEDING 200 BYTES : '
+                   WS-LONGLINE-COUNT
+           END-IF
 
            PERFORM CLOSE-FILE1
+           PERFORM CLOSE-FILE2
+           PERFORM CLOSE-ERRORLOG
+           .
+
+       RESOLVE-FILE-STATUS-TEXT.
+           EVALUATE WS-FILE-STATUS-CODE
+               WHEN 00
+                   MOVE 'SUCCESSFUL COMPLETION'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 10
+                   MOVE 'END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 22
+                   MOVE 'DUPLICATE KEY DETECTED'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 23
+                   MOVE 'RECORD OR FILE NOT FOUND'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 30
+                   MOVE 'PERMANENT I/O ERROR'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 35
+                   MOVE 'FILE DOES NOT EXIST'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 37
+                   MOVE 'OPEN MODE NOT SUPPORTED FOR THIS FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 41
+                   MOVE 'FILE ALREADY OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 42
+                   MOVE 'FILE NOT OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 44
+                   MOVE 'BOUNDARY VIOLATION ON WRITE OR REWRITE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 46
+                   MOVE 'SEQUENTIAL READ AFTER END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 47
+                   MOVE 'READ ATTEMPTED, FILE NOT OPEN INPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 48
+                   MOVE 'WRITE ATTEMPTED, FILE NOT OPEN OUTPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN OTHER
+                   MOVE 'UNRECOGNIZED FILE STATUS CODE'
+                     TO WS-FILE-STATUS-TEXT
+           END-EVALUATE
+           .
+
+       GET-RUNTIME-PARAMETERS.
+           MOVE SPACES TO WS-DETAILFILE1-OVERRIDE
+           DISPLAY "DETAILFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-DETAILFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-DETAILFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-DETAILFILE1-OVERRIDE)
+                 TO WS-DETAILFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ERRORLOGFILE1-OVERRIDE
+           DISPLAY "ERRORLOG" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ERRORLOGFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-ERRORLOGFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-ERRORLOGFILE1-OVERRIDE)
+                 TO WS-ERRORLOGFILE1-PATH
+           END-IF
            .
 
        OPEN-FILE1.
            OPEN INPUT INPUTFILE1
            IF NOT FILE1-STATUS-OK
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
                DISPLAY 'OPEN ERROR ON FILE 1'
                DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
                STOP RUN
            END-IF
            .
 
        READ-FILE1.
+           MOVE ZERO TO CALIBRATION
+           SET FIRST-DIGIT TO TRUE
+           MOVE 'N'  TO WS-LONGLINE-THIS-LINE
+           MOVE ZERO TO WS-CHUNK-COUNT
+
+           PERFORM READ-FILE1-CHUNK
+
+           PERFORM UNTIL NOT FILE1-STATUS-LONGLINE
+               MOVE 'Y' TO WS-LONGLINE-THIS-LINE
+               PERFORM SCAN-CALIBRATION-CHUNK
+               PERFORM READ-FILE1-CHUNK
+           END-PERFORM
+
+           IF FILE1-STATUS-OK
+               ADD 1 TO WS-LINE-NUMBER
+               PERFORM SCAN-CALIBRATION-CHUNK
+               IF THIS-LINE-IS-LONG
+                   PERFORM WARN-LONGLINE
+               END-IF
+           END-IF
+           .
+
+       READ-FILE1-CHUNK.
            READ INPUTFILE1
                AT END
                    CONTINUE
                 NOT AT END
-                   IF NOT FILE1-STATUS-OK
-                       DISPLAY 'READ ERROR ON FILE 1'
-                       DISPLAY 'FILE STATUS : ' FILE1-STATUS
-                       STOP RUN
+                   ADD 1 TO WS-CHUNK-COUNT
+                   IF WS-CHUNK-COUNT = 1
+                       MOVE INPUTRECORD1(1:50) TO WS-FIRST-CHUNK-TEXT
+                   END-IF
+                   IF NOT FILE1-STATUS-LONGLINE
+                      IF NOT FILE1-STATUS-OK
+                          MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+                          PERFORM RESOLVE-FILE-STATUS-TEXT
+                          DISPLAY 'READ ERROR ON FILE 1'
+                          DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                              ' - ' WS-FILE-STATUS-TEXT
+                          MOVE 'READ FILE1' TO WS-ERRLOG-OPERATION
+                          MOVE WS-FILE-STATUS-TEXT
+                            TO WS-ERRLOG-MESSAGE
+                          MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+                          PERFORM WRITE-ERRORLOG
+                          STOP RUN
+                      END-IF
                    END-IF
            END-READ
            .
 
+       SCAN-CALIBRATION-CHUNK.
+           PERFORM VARYING i FROM 1 BY 1
+                     UNTIL i > 200
+                        OR INPUTRECORD1(i:1) = SPACE
+              IF INPUTRECORD1(i:1) IS NUMERIC
+                 IF FIRST-DIGIT
+                    MOVE INPUTRECORD1(i:1) TO CALIBRATION(1:1)
+                    MOVE INPUTRECORD1(i:1) TO CALIBRATION(2:1)
+                    SET LAST-DIGIT         TO TRUE
+                 ELSE
+                    MOVE INPUTRECORD1(i:1) TO CALIBRATION(2:1)
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+       WARN-LONGLINE.
+           ADD 1 TO WS-LONGLINE-COUNT
+           DISPLAY 'WARNING: INPUT LINE ' WS-LINE-NUMBER
+               ' EXCEEDS 200 BYTES AND WAS PROCESSED IN'
+               ' MULTIPLE CHUNKS'
+           .
+
        CLOSE-FILE1.
            CLOSE INPUTFILE1
            IF NOT FILE1-STATUS-OK
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
                DISPLAY 'CLOSE ERROR ON FILE 1'
                DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-FILE2.
+           OPEN OUTPUT DETAILFILE1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-FILE2.
+           MOVE WS-LINE-NUMBER       TO DTL-LINE-NUMBER
+           MOVE SPACES               TO DTL-FILLER1
+           MOVE SPACES               TO DTL-FILLER2
+           MOVE WS-FIRST-CHUNK-TEXT  TO DTL-TEXT
+           MOVE CALIBRATION          TO DTL-CALIBRATION
+           WRITE DETAILRECORD1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'WRITE FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
                STOP RUN
            END-IF
            .
+
+       CLOSE-FILE2.
+           CLOSE DETAILFILE1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-ERRORLOG.
+           OPEN EXTEND ERRORLOGFILE1
+           IF FILE9-STATUS-NOTFOUND
+               OPEN OUTPUT ERRORLOGFILE1
+           END-IF
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-ERRORLOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES            TO ERRORLOGRECORD1
+           MOVE 'ADV231201.01' TO ERL-PROGRAM-ID
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO ERL-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6)  TO ERL-RUN-TIME
+           MOVE WS-ERRLOG-OPERATION        TO ERL-OPERATION
+           MOVE WS-ERRLOG-STATUS-SRC       TO ERL-FILE-STATUS
+           MOVE WS-ERRLOG-MESSAGE          TO ERL-MESSAGE
+           WRITE ERRORLOGRECORD1
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+           END-IF
+           .
+
+       CLOSE-ERRORLOG.
+           CLOSE ERRORLOGFILE1
+           .
