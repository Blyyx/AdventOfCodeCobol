@@ -11,22 +11,147 @@
             FILE STATUS IS FILE1-STATUS
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT DETAILFILE1 ASSIGN
+            TO DYNAMIC WS-DETAILFILE1-PATH
+            FILE STATUS IS FILE2-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOGFILE1 ASSIGN
+            TO DYNAMIC WS-ERRORLOGFILE1-PATH
+            FILE STATUS IS FILE9-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DIGITWORDFILE1 ASSIGN
+            TO DYNAMIC WS-DIGITWORDFILE1-PATH
+            FILE STATUS IS FILE3-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE1.
          01 INPUTRECORD1 PIC X(200).
+
+         FD DETAILFILE1.
+         01 DETAILRECORD1.
+            05 DTL-LINE-NUMBER  PIC 9(07).
+            05 DTL-FILLER1      PIC X(02).
+            05 DTL-TEXT         PIC X(50).
+            05 DTL-FILLER2      PIC X(02).
+            05 DTL-CALIBRATION  PIC 9(02).
+            05 DTL-FILLER3      PIC X(02).
+            05 DTL-WORDLIST-VERSION PIC X(10).
+
+         FD ERRORLOGFILE1.
+         01 ERRORLOGRECORD1.
+            05 ERL-PROGRAM-ID   PIC X(14).
+            05 ERL-FILLER1      PIC X(02).
+            05 ERL-RUN-DATE     PIC 9(08).
+            05 ERL-FILLER2      PIC X(02).
+            05 ERL-RUN-TIME     PIC 9(06).
+            05 ERL-FILLER3      PIC X(02).
+            05 ERL-OPERATION    PIC X(10).
+            05 ERL-FILLER4      PIC X(02).
+            05 ERL-FILE-STATUS  PIC 9(02).
+            05 ERL-FILLER5      PIC X(02).
+            05 ERL-MESSAGE      PIC X(40).
+
+      * DIGITWORDFILE1 is a dated, auditable reference file of the
+      * spelled-out digit-word mappings used by CONTROL-CARACTER-TYPE
+      * (see WS-DIGITWORDFILE1-PATH below). Entries are appended as
+      * the word list changes; the version ID found on the file's
+      * records is stamped onto every DETAILFILE1 record so a
+      * historical run can be matched back to the mapping that
+      * produced its CALIBRATION.
+         FD DIGITWORDFILE1.
+         01 DIGITWORDRECORD1.
+            05 DGW-VERSION-ID        PIC X(10).
+            05 DGW-FILLER1           PIC X(02).
+            05 DGW-EFFECTIVE-DATE    PIC 9(08).
+            05 DGW-FILLER2           PIC X(02).
+            05 DGW-WORD              PIC X(05).
+            05 DGW-FILLER3           PIC X(02).
+            05 DGW-LEN               PIC 9(01).
+            05 DGW-FILLER4           PIC X(02).
+            05 DGW-DIGIT             PIC 9(01).
        WORKING-STORAGE SECTION.
 
+      * RUN-TIME PARAMETERS
+      * Audit detail (line number, original text, derived CALIBRATION)
+      * is written here instead of only DISPLAYed, so a day's run can
+      * be reconciled after the fact.
+         01 WS-DETAILFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2023\files\
+      -        "d1.detail.txt".
+         01 WS-DETAILFILE1-OVERRIDE PIC X(250).
+
+      * Every non-OK FILE1/FILE2 status across the whole suite is
+      * appended here (not just DISPLAYed) so an overnight batch
+      * failure can be reviewed in one place the next morning.
+         01 WS-ERRORLOGFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\
+      -        "errorlog.txt".
+         01 WS-ERRORLOGFILE1-OVERRIDE PIC X(250).
+
+      * Digit-word mapping defaults to the compiled-in COPY DGTWORDS
+      * values below, then is overlaid entry-by-entry by
+      * DIGITWORDFILE1 (the dated reference file -- see
+      * DIGITWORDRECORD1 above) when one is found. WS-DIGITWORD-
+      * VERSION-ID records which mapping was actually applied on this
+      * run and is stamped onto every DETAILFILE1 record.
+         01 WS-DIGITWORDFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2023\files\
+      -        "d1.digitwords.ctl".
+         01 WS-DIGITWORDFILE1-OVERRIDE PIC X(250).
+         01 WS-DIGITWORD-VERSION-ID PIC X(10) VALUE 'COMPILED'.
+
       * FILE STATUS
          01 FILE1-STATUS PIC 9(02).
-            88 FILE1-STATUS-OK  VALUE 00.
-            88 FILE1-STATUS-EOF VALUE 10.
+            88 FILE1-STATUS-OK       VALUE 00.
+            88 FILE1-STATUS-LONGLINE VALUE 06.
+            88 FILE1-STATUS-EOF      VALUE 10.
+         01 FILE2-STATUS PIC 9(02).
+            88 FILE2-STATUS-OK  VALUE 00.
+         01 FILE3-STATUS PIC 9(02).
+            88 FILE3-STATUS-OK       VALUE 00.
+            88 FILE3-STATUS-EOF      VALUE 10.
+            88 FILE3-STATUS-NOTFOUND VALUE 35.
+         01 FILE9-STATUS PIC 9(02).
+            88 FILE9-STATUS-OK       VALUE 00.
+            88 FILE9-STATUS-NOTFOUND VALUE 35.
+
+      * Every FILEn-STATUS value gets its own descriptive text instead
+      * of collapsing every non-zero code into one generic error
+      * message, so an operator reviewing an overnight failure can
+      * tell "file not found" apart from "already open" apart from a
+      * plain I/O error without looking anything up.
+         01 WS-FILE-STATUS-CODE PIC 9(02).
+         01 WS-FILE-STATUS-TEXT PIC X(40).
+
+      * ERROR LOG WORKING VARIABLES
+         01 WS-ERRLOG-OPERATION   PIC X(10).
+         01 WS-ERRLOG-MESSAGE     PIC X(40).
+         01 WS-ERRLOG-STATUS-SRC  PIC 9(02).
+         01 WS-CURRENT-DATE-TIME  PIC X(21).
 
       * WORKING VARIABLE
          01 CALIBRATION  PIC 9(02).
          01 CALIBRATION-SUM PIC 9(09).
 
-         01 i PIC 9(2).
+         01 i PIC 9(3).
+         01 WS-LINE-NUMBER PIC 9(07).
+         01 WS-LONGLINE-COUNT PIC 9(07).
+
+      * A logical line over 200 bytes comes back from LINE SEQUENTIAL
+      * as several successive reads -- FILE STATUS 06 for each
+      * continuation chunk and FILE STATUS 00 only on the last chunk
+      * of that same line. READ-FILE1 loops over every chunk of one
+      * logical line internally so the digit/word scan,
+      * CALIBRATION-SUM, and WRITE-FILE2 each run exactly once per
+      * logical line instead of once per physical chunk.
+         01 WS-LONGLINE-THIS-LINE PIC X VALUE 'N'.
+            88 THIS-LINE-IS-LONG  VALUE 'Y'.
+         01 WS-CHUNK-COUNT PIC 9(03).
+         01 WS-FIRST-CHUNK-TEXT PIC X(50).
 
          01 DIGIT          PIC 9.
             88 FIRST-DIGIT VALUE 1.
@@ -38,6 +163,17 @@
 
          01 CURRENT-NUMBER PIC 9.
 
+         COPY DGTWORDS.
+
+         01 WD-IX PIC 9(02).
+         01 WS-WORD-FOUND               PIC X VALUE 'N'.
+            88 WORD-FOUND-YES           VALUE 'Y'.
+            88 WORD-FOUND-NO            VALUE 'N'.
+         01 WS-DIGITWORD-LOOKUP-WORD    PIC X(05).
+         01 WS-DIGITWORD-LOOKUP-LEN     PIC 9(01).
+         01 WS-DIGITWORD-LOOKUP-DIGIT   PIC 9(01).
+         01 WS-DIGITWORD-LOOKUP-VERSION PIC X(10).
+
        PROCEDURE DIVISION.
 
            PERFORM MAIN-PROCESSING
@@ -45,47 +181,42 @@
            .
 
        MAIN-PROCESSING.
+           PERFORM GET-RUNTIME-PARAMETERS
+           PERFORM OPEN-ERRORLOG
+           PERFORM LOAD-DIGIT-WORDS
+           PERFORM RESOLVE-DIGITWORD-VERSION
            PERFORM OPEN-FILE1
+           PERFORM OPEN-FILE2
 
            MOVE ZERO TO CALIBRATION-SUM
+           MOVE ZERO TO WS-LINE-NUMBER
+           MOVE ZERO TO WS-LONGLINE-COUNT
 
            PERFORM READ-FILE1
 
            PERFORM UNTIL FILE1-STATUS-EOF
-                  OR NOT FILE1-STATUS-OK
-
-              MOVE ZERO        TO CALIBRATION
-              SET FIRST-DIGIT  TO TRUE
-              PERFORM VARYING i FROM 1 BY 1
-                        UNTIL i > 200
-                           OR INPUTRECORD1(i:1) = SPACE
-                 PERFORM CONTROL-CARACTER-TYPE
-
-                 IF ISNUMBER
-                    IF FIRST-DIGIT
-                       MOVE CURRENT-NUMBER     TO CALIBRATION(1:1)
-                       MOVE CURRENT-NUMBER     TO CALIBRATION(2:1)
-                       SET LAST-DIGIT          TO TRUE
-                    ELSE
-                       MOVE CURRENT-NUMBER     TO CALIBRATION(2:1)
-                    END-IF
-
-                 END-IF
 
-              END-PERFORM
-
-              DISPLAY 'CALIBRATION OF ' INPUTRECORD1(1:i) ' IS '
+              DISPLAY 'CALIBRATION OF '
+                  FUNCTION TRIM(WS-FIRST-CHUNK-TEXT) ' IS '
               CALIBRATION
 
               ADD CALIBRATION TO CALIBRATION-SUM
 
+              PERFORM WRITE-FILE2
+
               PERFORM READ-FILE1
 
            END-PERFORM
 
            DISPLAY 'SUM CALIBRATION VALUES : ' CALIBRATION-SUM
+           IF WS-LONGLINE-COUNT > ZERO
+               DISPLAY 'INPUT LINES EXCEEDING 200 BYTES : '
+                   WS-LONGLINE-COUNT
+           END-IF
 
            PERFORM CLOSE-FILE1
+           PERFORM CLOSE-FILE2
+           PERFORM CLOSE-ERRORLOG
            .
 
        CONTROL-CARACTER-TYPE.
@@ -96,26 +227,15 @@
               MOVE INPUTRECORD1(i:1)   TO CURRENT-NUMBER
            ELSE
               MOVE ZERO                TO CURRENT-NUMBER
-              EVALUATE TRUE
-                 WHEN INPUTRECORD1(i:3) = 'one'
-                    MOVE 1             TO CURRENT-NUMBER
-                 WHEN INPUTRECORD1(i:3) = 'two'
-                    MOVE 2             TO CURRENT-NUMBER
-                 WHEN INPUTRECORD1(i:5) = 'three'
-                    MOVE 3             TO CURRENT-NUMBER
-                 WHEN INPUTRECORD1(i:4) = 'four'
-                    MOVE 4             TO CURRENT-NUMBER
-                 WHEN INPUTRECORD1(i:4) = 'five'
-                    MOVE 5             TO CURRENT-NUMBER
-                 WHEN INPUTRECORD1(i:3) = 'six'
-                    MOVE 6             TO CURRENT-NUMBER
-                 WHEN INPUTRECORD1(i:5) = 'seven'
-                    MOVE 7             TO CURRENT-NUMBER
-                 WHEN INPUTRECORD1(i:5) = 'eight'
-                    MOVE 8             TO CURRENT-NUMBER
-                 WHEN INPUTRECORD1(i:4) = 'nine'
-                    MOVE 9             TO CURRENT-NUMBER
-              END-EVALUATE
+              PERFORM VARYING WD-IX FROM 1 BY 1
+                        UNTIL WD-IX > WD-COUNT
+                           OR CURRENT-NUMBER NOT = ZERO
+                 IF i + WD-LEN(WD-IX) - 1 <= 200
+                    AND INPUTRECORD1(i:WD-LEN(WD-IX)) =
+                       WD-WORD(WD-IX)(1:WD-LEN(WD-IX))
+                    MOVE WD-DIGIT(WD-IX) TO CURRENT-NUMBER
+                 END-IF
+              END-PERFORM
 
               IF CURRENT-NUMBER NOT = ZERO
                  SET ISNUMBER          TO TRUE
@@ -123,33 +243,436 @@
            END-IF
            .
 
+       RESOLVE-FILE-STATUS-TEXT.
+           EVALUATE WS-FILE-STATUS-CODE
+               WHEN 00
+                   MOVE 'SUCCESSFUL COMPLETION'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 10
+                   MOVE 'END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 22
+                   MOVE 'DUPLICATE KEY DETECTED'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 23
+                   MOVE 'RECORD OR FILE NOT FOUND'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 30
+                   MOVE 'PERMANENT I/O ERROR'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 35
+                   MOVE 'FILE DOES NOT EXIST'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 37
+                   MOVE 'OPEN MODE NOT SUPPORTED FOR THIS FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 41
+                   MOVE 'FILE ALREADY OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 42
+                   MOVE 'FILE NOT OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 44
+                   MOVE 'BOUNDARY VIOLATION ON WRITE OR REWRITE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 46
+                   MOVE 'SEQUENTIAL READ AFTER END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 47
+                   MOVE 'READ ATTEMPTED, FILE NOT OPEN INPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 48
+                   MOVE 'WRITE ATTEMPTED, FILE NOT OPEN OUTPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN OTHER
+                   MOVE 'UNRECOGNIZED FILE STATUS CODE'
+                     TO WS-FILE-STATUS-TEXT
+           END-EVALUATE
+           .
+
+       GET-RUNTIME-PARAMETERS.
+           MOVE SPACES TO WS-DETAILFILE1-OVERRIDE
+           DISPLAY "DETAILFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-DETAILFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-DETAILFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-DETAILFILE1-OVERRIDE)
+                 TO WS-DETAILFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ERRORLOGFILE1-OVERRIDE
+           DISPLAY "ERRORLOG" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ERRORLOGFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-ERRORLOGFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-ERRORLOGFILE1-OVERRIDE)
+                 TO WS-ERRORLOGFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-DIGITWORDFILE1-OVERRIDE
+           DISPLAY "DIGITWORDFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-DIGITWORDFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-DIGITWORDFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-DIGITWORDFILE1-OVERRIDE)
+                 TO WS-DIGITWORDFILE1-PATH
+           END-IF
+           .
+
+       INIT-DIGIT-WORDS.
+           MOVE 9 TO WD-COUNT
+
+           MOVE 'one'   TO WD-WORD(1)
+           MOVE 3       TO WD-LEN(1)
+           MOVE 1       TO WD-DIGIT(1)
+           MOVE 'COMPILED' TO WD-VERSION-ID(1)
+
+           MOVE 'two'   TO WD-WORD(2)
+           MOVE 3       TO WD-LEN(2)
+           MOVE 2       TO WD-DIGIT(2)
+           MOVE 'COMPILED' TO WD-VERSION-ID(2)
+
+           MOVE 'three' TO WD-WORD(3)
+           MOVE 5       TO WD-LEN(3)
+           MOVE 3       TO WD-DIGIT(3)
+           MOVE 'COMPILED' TO WD-VERSION-ID(3)
+
+           MOVE 'four'  TO WD-WORD(4)
+           MOVE 4       TO WD-LEN(4)
+           MOVE 4       TO WD-DIGIT(4)
+           MOVE 'COMPILED' TO WD-VERSION-ID(4)
+
+           MOVE 'five'  TO WD-WORD(5)
+           MOVE 4       TO WD-LEN(5)
+           MOVE 5       TO WD-DIGIT(5)
+           MOVE 'COMPILED' TO WD-VERSION-ID(5)
+
+           MOVE 'six'   TO WD-WORD(6)
+           MOVE 3       TO WD-LEN(6)
+           MOVE 6       TO WD-DIGIT(6)
+           MOVE 'COMPILED' TO WD-VERSION-ID(6)
+
+           MOVE 'seven' TO WD-WORD(7)
+           MOVE 5       TO WD-LEN(7)
+           MOVE 7       TO WD-DIGIT(7)
+           MOVE 'COMPILED' TO WD-VERSION-ID(7)
+
+           MOVE 'eight' TO WD-WORD(8)
+           MOVE 5       TO WD-LEN(8)
+           MOVE 8       TO WD-DIGIT(8)
+           MOVE 'COMPILED' TO WD-VERSION-ID(8)
+
+           MOVE 'nine'  TO WD-WORD(9)
+           MOVE 4       TO WD-LEN(9)
+           MOVE 9       TO WD-DIGIT(9)
+           MOVE 'COMPILED' TO WD-VERSION-ID(9)
+           .
+
+      * Finds WS-DIGITWORD-LOOKUP-WORD in WORD-DIGIT-TABLE and
+      * overlays its length/digit; if the word isn't already tracked
+      * (a word DIGITWORDFILE1 introduces beyond the compiled-in
+      * nine) it is appended as a new entry instead of being dropped,
+      * so the word list is extensible from the control file without
+      * a recompile. Same find-or-append shape as Adv231202.cbl's
+      * SET-OR-ADD-COLOR-LIMIT.
+       SET-OR-ADD-DIGIT-WORD.
+           SET WORD-FOUND-NO TO TRUE
+           PERFORM VARYING WD-IX FROM 1 BY 1
+                     UNTIL WD-IX > WD-COUNT
+               IF FUNCTION TRIM(WD-WORD(WD-IX)) =
+                  FUNCTION TRIM(WS-DIGITWORD-LOOKUP-WORD)
+                   MOVE WS-DIGITWORD-LOOKUP-LEN
+                     TO WD-LEN(WD-IX)
+                   MOVE WS-DIGITWORD-LOOKUP-DIGIT
+                     TO WD-DIGIT(WD-IX)
+                   MOVE WS-DIGITWORD-LOOKUP-VERSION
+                     TO WD-VERSION-ID(WD-IX)
+                   SET WORD-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WORD-FOUND-NO
+               IF WD-COUNT < 20
+                   ADD 1 TO WD-COUNT
+                   MOVE WS-DIGITWORD-LOOKUP-WORD  TO WD-WORD(WD-COUNT)
+                   MOVE WS-DIGITWORD-LOOKUP-LEN   TO WD-LEN(WD-COUNT)
+                   MOVE WS-DIGITWORD-LOOKUP-DIGIT TO WD-DIGIT(WD-COUNT)
+                   MOVE WS-DIGITWORD-LOOKUP-VERSION
+                     TO WD-VERSION-ID(WD-COUNT)
+               ELSE
+                   DISPLAY 'WORD TAB FULL -- CANNOT ADD WORD '
+                       WS-DIGITWORD-LOOKUP-WORD
+                   MOVE 'LOAD DGWORD' TO WS-ERRLOG-OPERATION
+                   MOVE 'WORD TAB FULL, WORD IGNORED'
+                     TO WS-ERRLOG-MESSAGE
+                   MOVE ZERO TO WS-ERRLOG-STATUS-SRC
+                   PERFORM WRITE-ERRORLOG
+               END-IF
+           END-IF
+           .
+
+       LOAD-DIGIT-WORDS.
+           PERFORM INIT-DIGIT-WORDS
+           OPEN INPUT DIGITWORDFILE1
+           IF FILE3-STATUS-OK
+               PERFORM UNTIL FILE3-STATUS-EOF
+                   READ DIGITWORDFILE1
+                       AT END
+                           CONTINUE
+                        NOT AT END
+                           MOVE DGW-VERSION-ID
+                             TO WS-DIGITWORD-LOOKUP-VERSION
+                           MOVE DGW-WORD  TO WS-DIGITWORD-LOOKUP-WORD
+                           MOVE DGW-LEN   TO WS-DIGITWORD-LOOKUP-LEN
+                           MOVE DGW-DIGIT TO WS-DIGITWORD-LOOKUP-DIGIT
+                           PERFORM SET-OR-ADD-DIGIT-WORD
+                   END-READ
+               END-PERFORM
+               CLOSE DIGITWORDFILE1
+           ELSE
+               IF NOT FILE3-STATUS-NOTFOUND
+                   MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+                   PERFORM RESOLVE-FILE-STATUS-TEXT
+                   DISPLAY 'OPEN ERROR ON DIGIT WORD FILE'
+                   DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                       ' - ' WS-FILE-STATUS-TEXT
+                   MOVE 'OPEN DGWORD' TO WS-ERRLOG-OPERATION
+                   MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+                   MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+                   PERFORM WRITE-ERRORLOG
+               END-IF
+           END-IF
+           .
+
+      * Computes the single WS-DIGITWORD-VERSION-ID stamped onto every
+      * DETAILFILE1 record for the whole run from each word's own
+      * WD-VERSION-ID (tracked per word by SET-OR-ADD-DIGIT-WORD),
+      * instead of whichever DIGITWORDFILE1 row happened to be read
+      * last. When every word shares one version that version is
+      * reported; otherwise the run is flagged MIXED rather than
+      * silently attributing every word to whichever version was read
+      * last. Same shape as Adv231202.cbl's RESOLVE-CUBELIMIT-VERSION.
+       RESOLVE-DIGITWORD-VERSION.
+           MOVE WD-VERSION-ID(1) TO WS-DIGITWORD-VERSION-ID
+           PERFORM VARYING WD-IX FROM 2 BY 1
+                     UNTIL WD-IX > WD-COUNT
+               IF WD-VERSION-ID(WD-IX) NOT =
+                  WS-DIGITWORD-VERSION-ID
+                   MOVE 'MIXED' TO WS-DIGITWORD-VERSION-ID
+               END-IF
+           END-PERFORM
+           .
+
        OPEN-FILE1.
            OPEN INPUT INPUTFILE1
            IF NOT FILE1-STATUS-OK
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
                DISPLAY 'OPEN ERROR ON FILE 1'
                DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
                STOP RUN
            END-IF
            .
 
        READ-FILE1.
+           MOVE ZERO TO CALIBRATION
+           SET FIRST-DIGIT TO TRUE
+           MOVE 'N'  TO WS-LONGLINE-THIS-LINE
+           MOVE ZERO TO WS-CHUNK-COUNT
+
+           PERFORM READ-FILE1-CHUNK
+
+           PERFORM UNTIL NOT FILE1-STATUS-LONGLINE
+               MOVE 'Y' TO WS-LONGLINE-THIS-LINE
+               PERFORM SCAN-CALIBRATION-CHUNK
+               PERFORM READ-FILE1-CHUNK
+           END-PERFORM
+
+           IF FILE1-STATUS-OK
+               ADD 1 TO WS-LINE-NUMBER
+               PERFORM SCAN-CALIBRATION-CHUNK
+               IF THIS-LINE-IS-LONG
+                   PERFORM WARN-LONGLINE
+               END-IF
+           END-IF
+           .
+
+       READ-FILE1-CHUNK.
            READ INPUTFILE1
                AT END
                    CONTINUE
                 NOT AT END
-                   IF NOT FILE1-STATUS-OK
-                       DISPLAY 'READ ERROR ON FILE 1'
-                       DISPLAY 'FILE STATUS : ' FILE1-STATUS
-                       STOP RUN
+                   ADD 1 TO WS-CHUNK-COUNT
+                   IF WS-CHUNK-COUNT = 1
+                       MOVE INPUTRECORD1(1:50) TO WS-FIRST-CHUNK-TEXT
+                   END-IF
+                   IF NOT FILE1-STATUS-LONGLINE
+                      IF NOT FILE1-STATUS-OK
+                          MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+                          PERFORM RESOLVE-FILE-STATUS-TEXT
+                          DISPLAY 'READ ERROR ON FILE 1'
+                          DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                              ' - ' WS-FILE-STATUS-TEXT
+                          MOVE 'READ FILE1' TO WS-ERRLOG-OPERATION
+                          MOVE WS-FILE-STATUS-TEXT
+                            TO WS-ERRLOG-MESSAGE
+                          MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+                          PERFORM WRITE-ERRORLOG
+                          STOP RUN
+                      END-IF
                    END-IF
            END-READ
            .
 
+      * NOTE: word tokens ('one'..'nine') that straddle the boundary
+      * between two physical chunks of the same overlong logical line
+      * cannot be recognized -- CONTROL-CARACTER-TYPE only looks
+      * within the current 200-byte INPUTRECORD1 buffer. Digits are
+      * still caught correctly on whichever side of the boundary they
+      * fall.
+       SCAN-CALIBRATION-CHUNK.
+           PERFORM VARYING i FROM 1 BY 1
+                     UNTIL i > 200
+                        OR INPUTRECORD1(i:1) = SPACE
+              PERFORM CONTROL-CARACTER-TYPE
+
+              IF ISNUMBER
+                 IF FIRST-DIGIT
+                    MOVE CURRENT-NUMBER     TO CALIBRATION(1:1)
+                    MOVE CURRENT-NUMBER     TO CALIBRATION(2:1)
+                    SET LAST-DIGIT          TO TRUE
+                 ELSE
+                    MOVE CURRENT-NUMBER     TO CALIBRATION(2:1)
+                 END-IF
+
+              END-IF
+
+           END-PERFORM
+           .
+
+       WARN-LONGLINE.
+           ADD 1 TO WS-LONGLINE-COUNT
+           DISPLAY 'WARNING: INPUT LINE ' WS-LINE-NUMBER
+               ' EXCEEDS 200 BYTES AND WAS PROCESSED IN'
+               ' MULTIPLE CHUNKS'
+           .
+
        CLOSE-FILE1.
            CLOSE INPUTFILE1
            IF NOT FILE1-STATUS-OK
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
                DISPLAY 'CLOSE ERROR ON FILE 1'
                DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-FILE2.
+           OPEN OUTPUT DETAILFILE1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-FILE2.
+           MOVE WS-LINE-NUMBER       TO DTL-LINE-NUMBER
+           MOVE SPACES               TO DTL-FILLER1
+           MOVE SPACES               TO DTL-FILLER2
+           MOVE WS-FIRST-CHUNK-TEXT  TO DTL-TEXT
+           MOVE CALIBRATION          TO DTL-CALIBRATION
+           MOVE SPACES               TO DTL-FILLER3
+           MOVE WS-DIGITWORD-VERSION-ID TO DTL-WORDLIST-VERSION
+           WRITE DETAILRECORD1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'WRITE FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       CLOSE-FILE2.
+           CLOSE DETAILFILE1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-ERRORLOG.
+           OPEN EXTEND ERRORLOGFILE1
+           IF FILE9-STATUS-NOTFOUND
+               OPEN OUTPUT ERRORLOGFILE1
+           END-IF
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
                STOP RUN
            END-IF
            .
+
+       WRITE-ERRORLOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES            TO ERRORLOGRECORD1
+           MOVE 'ADV231201.02'    TO ERL-PROGRAM-ID
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO ERL-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6)  TO ERL-RUN-TIME
+           MOVE WS-ERRLOG-OPERATION        TO ERL-OPERATION
+           MOVE WS-ERRLOG-STATUS-SRC       TO ERL-FILE-STATUS
+           MOVE WS-ERRLOG-MESSAGE          TO ERL-MESSAGE
+           WRITE ERRORLOGRECORD1
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+           END-IF
+           .
+
+       CLOSE-ERRORLOG.
+           CLOSE ERRORLOGFILE1
+           .
