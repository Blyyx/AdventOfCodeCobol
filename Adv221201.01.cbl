@@ -5,90 +5,603 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUTFILE1 ASSIGN 
-            TO "C:\Users\MarcBrassart\Documents\AdventOfCode\2022\files\
-      -        "d1.input.txt"
+           SELECT INPUTFILE1 ASSIGN
+            TO DYNAMIC WS-INPUTFILE1-PATH
             FILE STATUS IS FILE1-STATUS
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT EXCEPTIONFILE1 ASSIGN
+            TO DYNAMIC WS-EXCEPTIONFILE1-PATH
+            FILE STATUS IS FILE2-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRAILERFILE1 ASSIGN
+            TO DYNAMIC WS-TRAILERFILE1-PATH
+            FILE STATUS IS FILE3-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOGFILE1 ASSIGN
+            TO DYNAMIC WS-ERRORLOGFILE1-PATH
+            FILE STATUS IS FILE9-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FILELISTFILE1 ASSIGN
+            TO DYNAMIC WS-FILELISTFILE1-PATH
+            FILE STATUS IS FILE4-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE1.
          01 INPUTRECORD1 PIC X(9).
+
+         FD FILELISTFILE1.
+         01 FILELISTRECORD1 PIC X(250).
+
+         FD EXCEPTIONFILE1.
+         01 EXCRECORD1.
+            05 EXC-LINE-NUMBER PIC 9(07).
+            05 EXC-FILLER      PIC X(02).
+            05 EXC-TEXT        PIC X(09).
+
+      * One record per run so a downstream balancing job can foot the
+      * elf group count and grand total calories against the input
+      * file independently, instead of only trusting the console
+      * DISPLAY of MAX-CALORIES.
+         FD TRAILERFILE1.
+         01 TRAILERRECORD1.
+            05 TRL-PROGRAM-ID       PIC X(14).
+            05 TRL-FILLER1          PIC X(02).
+            05 TRL-RUN-DATE         PIC 9(08).
+            05 TRL-FILLER2          PIC X(02).
+            05 TRL-RUN-TIME         PIC 9(06).
+            05 TRL-FILLER3          PIC X(02).
+            05 TRL-ELF-GROUP-COUNT  PIC 9(05).
+            05 TRL-FILLER4          PIC X(02).
+            05 TRL-GRAND-TOTAL      PIC 9(12).
+
+         FD ERRORLOGFILE1.
+         01 ERRORLOGRECORD1.
+            05 ERL-PROGRAM-ID   PIC X(14).
+            05 ERL-FILLER1      PIC X(02).
+            05 ERL-RUN-DATE     PIC 9(08).
+            05 ERL-FILLER2      PIC X(02).
+            05 ERL-RUN-TIME     PIC 9(06).
+            05 ERL-FILLER3      PIC X(02).
+            05 ERL-OPERATION    PIC X(10).
+            05 ERL-FILLER4      PIC X(02).
+            05 ERL-FILE-STATUS  PIC 9(02).
+            05 ERL-FILLER5      PIC X(02).
+            05 ERL-MESSAGE      PIC X(40).
        WORKING-STORAGE SECTION.
-       
-      * FILE STATUS 
+
+      * RUN-TIME PARAMETERS
+      * Operations overrides INPUTFILE1 (JCL-DD style) to point at
+      * today's elf-submission file without a recompile. When the
+      * override is not supplied, the historical default is kept so
+      * existing jobs keep working unchanged.
+         01 WS-INPUTFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2022\files\
+      -        "d1.input.txt".
+         01 WS-INPUTFILE1-OVERRIDE PIC X(250).
+
+      * When INPUTFILELIST is supplied it names a manifest file (one
+      * daily input file path per line); every file it lists is
+      * processed in sequence so a whole month's submissions can be
+      * rolled up into one MAX-CALORIES in a single run instead of
+      * running this job once per day and adding the totals by hand.
+      * With no manifest supplied, WS-INPUTFILE1-PATH above is used
+      * exactly as before (single-file run).
+         01 WS-FILELISTFILE1-PATH PIC X(250) VALUE SPACES.
+         01 WS-MULTI-FILE-MODE PIC X VALUE 'N'.
+            88 MULTI-FILE-MODE VALUE 'Y'.
+
+      * Bad lines (non-numeric calorie entries) are routed here with
+      * their line number instead of abending the whole day's run.
+         01 WS-EXCEPTIONFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2022\files\
+      -        "d1.exceptions.txt".
+         01 WS-EXCEPTIONFILE1-OVERRIDE PIC X(250).
+
+      * Trailer/control-total record (elf groups processed, grand
+      * total calories, run timestamp) so a downstream balancing job
+      * can confirm the whole input file was consumed instead of the
+      * run having silently stopped partway through.
+         01 WS-TRAILERFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2022\files\
+      -        "d1.trailer.txt".
+         01 WS-TRAILERFILE1-OVERRIDE PIC X(250).
+
+      * Every non-OK FILE1/FILE2 status across the whole suite is
+      * appended here (not just DISPLAYed) so an overnight batch
+      * failure can be reviewed in one place the next morning.
+         01 WS-ERRORLOGFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\
+      -        "errorlog.txt".
+         01 WS-ERRORLOGFILE1-OVERRIDE PIC X(250).
+
+      * When EXPECTEDELVES is supplied, the number of blank-line-
+      * delimited elf groups actually found is cross-footed against it
+      * before MAX-CALORIES is trusted, so a missing/extra blank line
+      * in the day's submission file doesn't silently change the
+      * grouping unnoticed. Zero means no expectation was supplied and
+      * the check is skipped.
+         01 WS-EXPECTED-ELF-COUNT PIC 9(05) VALUE ZERO.
+         01 WS-EXPECTED-ELF-COUNT-OVERRIDE PIC X(05).
+
+      * FILE STATUS
          01 FILE1-STATUS PIC 9(02).
             88 FILE1-STATUS-OK  VALUE 00.
             88 FILE1-STATUS-EOF VALUE 10.
-            
+         01 FILE2-STATUS PIC 9(02).
+            88 FILE2-STATUS-OK  VALUE 00.
+         01 FILE3-STATUS PIC 9(02).
+            88 FILE3-STATUS-OK  VALUE 00.
+         01 FILE9-STATUS PIC 9(02).
+            88 FILE9-STATUS-OK       VALUE 00.
+            88 FILE9-STATUS-NOTFOUND VALUE 35.
+         01 FILE4-STATUS PIC 9(02).
+            88 FILE4-STATUS-OK  VALUE 00.
+            88 FILE4-STATUS-EOF VALUE 10.
+
+      * Every FILEn-STATUS value gets its own descriptive text instead
+      * of collapsing every non-zero code into one generic error
+      * message, so an operator reviewing an overnight failure can
+      * tell "file not found" apart from "already open" apart from a
+      * plain I/O error without looking anything up.
+         01 WS-FILE-STATUS-CODE PIC 9(02).
+         01 WS-FILE-STATUS-TEXT PIC X(40).
+
       * WORKING VARIABLE
+         01 WS-ERRLOG-OPERATION   PIC X(10).
+         01 WS-ERRLOG-MESSAGE     PIC X(40).
+         01 WS-ERRLOG-STATUS-SRC  PIC 9(02).
+         01 WS-CURRENT-DATE-TIME  PIC X(21).
          01 CURRENT-CALORIES PIC 9(09).
          01 SUM-CALORIES PIC 9(09).
          01 MAX-CALORIES PIC 9(09).
+         01 ELF-ID PIC 9(05).
+         01 WS-LINE-NUMBER PIC 9(07).
+         01 WS-EXCEPTION-COUNT PIC 9(07).
+         01 WS-GRAND-TOTAL-CALORIES PIC 9(12) VALUE ZERO.
 
        PROCEDURE DIVISION.
-       
+
            PERFORM MAIN-PROCESSING
            STOP RUN
            .
-       
+
        MAIN-PROCESSING.
-           PERFORM OPEN-FILE1
-           
+           PERFORM GET-RUNTIME-PARAMETERS
+           PERFORM OPEN-ERRORLOG
+           PERFORM OPEN-FILE2
+           PERFORM OPEN-TRAILERFILE1
+
            MOVE ZERO TO SUM-CALORIES
            MOVE ZERO TO MAX-CALORIES
-           
+           MOVE ZERO TO ELF-ID
+           MOVE ZERO TO WS-LINE-NUMBER
+           MOVE ZERO TO WS-EXCEPTION-COUNT
+           MOVE ZERO TO WS-GRAND-TOTAL-CALORIES
+
+           IF MULTI-FILE-MODE
+               PERFORM PROCESS-FILE-LIST
+           ELSE
+               PERFORM PROCESS-ONE-INPUT-FILE
+           END-IF
+
+           PERFORM CHECK-ELF-COUNT
+
+           DISPLAY 'MAX CALORIES CARRIED : ' MAX-CALORIES
+           IF WS-EXCEPTION-COUNT > ZERO
+               DISPLAY 'NON-NUMERIC LINES REJECTED : '
+                   WS-EXCEPTION-COUNT
+           END-IF
+
+           PERFORM WRITE-TRAILERFILE1
+
+           PERFORM CLOSE-FILE2
+           PERFORM CLOSE-TRAILERFILE1
+           PERFORM CLOSE-ERRORLOG
+           .
+
+       PROCESS-ONE-INPUT-FILE.
+           PERFORM OPEN-FILE1
            PERFORM READ-FILE1
-           
-           PERFORM UNTIL FILE1-STATUS-EOF 
+
+           PERFORM UNTIL FILE1-STATUS-EOF
                   OR NOT FILE1-STATUS-OK
-              
+
               IF INPUTRECORD1 = SPACES
-                  IF SUM-CALORIES > MAX-CALORIES
-                       MOVE SUM-CALORIES TO MAX-CALORIES
+                  IF SUM-CALORIES > ZERO
+                      PERFORM CLOSE-ELF-GROUP
                   END-IF
-                  MOVE ZERO TO SUM-CALORIES
               ELSE
-                 MOVE INPUTRECORD1 TO CURRENT-CALORIES
-                 ADD CURRENT-CALORIES TO SUM-CALORIES
+                 IF FUNCTION TRIM(INPUTRECORD1) IS NUMERIC
+                    MOVE INPUTRECORD1 TO CURRENT-CALORIES
+                    ADD CURRENT-CALORIES TO SUM-CALORIES
+                 ELSE
+                    PERFORM WRITE-FILE2
+                 END-IF
               END-IF
               PERFORM READ-FILE1
-              
+
            END-PERFORM
-           
-           DISPLAY 'MAX CALORIES CARRIED : ' MAX-CALORIES
-           
-           PERFORM CLOSE-FILE1            
+
+           IF SUM-CALORIES > ZERO
+               PERFORM CLOSE-ELF-GROUP
+           END-IF
+
+           PERFORM CLOSE-FILE1
+           .
+
+       PROCESS-FILE-LIST.
+           OPEN INPUT FILELISTFILE1
+           IF NOT FILE4-STATUS-OK
+               MOVE FILE4-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE LIST'
+               DISPLAY 'FILE STATUS : ' FILE4-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FLIST' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE4-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL FILE4-STATUS-EOF
+
+               READ FILELISTFILE1
+                   AT END
+                       CONTINUE
+                    NOT AT END
+                       IF FUNCTION TRIM(FILELISTRECORD1) NOT = SPACES
+                           MOVE FUNCTION TRIM(FILELISTRECORD1)
+                             TO WS-INPUTFILE1-PATH
+                           DISPLAY 'PROCESSING FILE : '
+                               FUNCTION TRIM(WS-INPUTFILE1-PATH)
+                           PERFORM PROCESS-ONE-INPUT-FILE
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           CLOSE FILELISTFILE1
+           .
+
+       CLOSE-ELF-GROUP.
+           ADD 1 TO ELF-ID
+           DISPLAY 'ELF ' ELF-ID ' TOTAL CALORIES : ' SUM-CALORIES
+           IF SUM-CALORIES > MAX-CALORIES
+                MOVE SUM-CALORIES TO MAX-CALORIES
+           END-IF
+           ADD SUM-CALORIES TO WS-GRAND-TOTAL-CALORIES
+           MOVE ZERO TO SUM-CALORIES
+           .
+
+       CHECK-ELF-COUNT.
+           IF WS-EXPECTED-ELF-COUNT > ZERO
+               AND ELF-ID NOT = WS-EXPECTED-ELF-COUNT
+               DISPLAY 'WARNING: ELF GROUP COUNT MISMATCH'
+               DISPLAY 'EXPECTED : ' WS-EXPECTED-ELF-COUNT
+               DISPLAY 'FOUND    : ' ELF-ID
+               MOVE 'ELF COUNT' TO WS-ERRLOG-OPERATION
+               MOVE 'ELF GROUP COUNT MISMATCH VS EXPECTED'
+                 TO WS-ERRLOG-MESSAGE
+               MOVE ZERO         TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+           END-IF
+           .
+
+       RESOLVE-FILE-STATUS-TEXT.
+           EVALUATE WS-FILE-STATUS-CODE
+               WHEN 00
+                   MOVE 'SUCCESSFUL COMPLETION'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 10
+                   MOVE 'END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 22
+                   MOVE 'DUPLICATE KEY DETECTED'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 23
+                   MOVE 'RECORD OR FILE NOT FOUND'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 30
+                   MOVE 'PERMANENT I/O ERROR'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 35
+                   MOVE 'FILE DOES NOT EXIST'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 37
+                   MOVE 'OPEN MODE NOT SUPPORTED FOR THIS FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 41
+                   MOVE 'FILE ALREADY OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 42
+                   MOVE 'FILE NOT OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 44
+                   MOVE 'BOUNDARY VIOLATION ON WRITE OR REWRITE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 46
+                   MOVE 'SEQUENTIAL READ AFTER END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 47
+                   MOVE 'READ ATTEMPTED, FILE NOT OPEN INPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 48
+                   MOVE 'WRITE ATTEMPTED, FILE NOT OPEN OUTPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN OTHER
+                   MOVE 'UNRECOGNIZED FILE STATUS CODE'
+                     TO WS-FILE-STATUS-TEXT
+           END-EVALUATE
+           .
+
+       GET-RUNTIME-PARAMETERS.
+           MOVE SPACES TO WS-INPUTFILE1-OVERRIDE
+           DISPLAY "INPUTFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-INPUTFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-INPUTFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-INPUTFILE1-OVERRIDE)
+                 TO WS-INPUTFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-FILELISTFILE1-PATH
+           DISPLAY "INPUTFILELIST" UPON ENVIRONMENT-NAME
+           ACCEPT WS-FILELISTFILE1-PATH FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF FUNCTION TRIM(WS-FILELISTFILE1-PATH) NOT = SPACES
+               SET MULTI-FILE-MODE TO TRUE
+           END-IF
+
+           MOVE SPACES TO WS-EXCEPTIONFILE1-OVERRIDE
+           DISPLAY "EXCEPTIONFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-EXCEPTIONFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-EXCEPTIONFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-EXCEPTIONFILE1-OVERRIDE)
+                 TO WS-EXCEPTIONFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRAILERFILE1-OVERRIDE
+           DISPLAY "TRAILERFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-TRAILERFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-TRAILERFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-TRAILERFILE1-OVERRIDE)
+                 TO WS-TRAILERFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ERRORLOGFILE1-OVERRIDE
+           DISPLAY "ERRORLOG" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ERRORLOGFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-ERRORLOGFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-ERRORLOGFILE1-OVERRIDE)
+                 TO WS-ERRORLOGFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-EXPECTED-ELF-COUNT-OVERRIDE
+           DISPLAY "EXPECTEDELVES" UPON ENVIRONMENT-NAME
+           ACCEPT WS-EXPECTED-ELF-COUNT-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF FUNCTION TEST-NUMVAL(WS-EXPECTED-ELF-COUNT-OVERRIDE) = 0
+               MOVE FUNCTION NUMVAL(WS-EXPECTED-ELF-COUNT-OVERRIDE)
+                 TO WS-EXPECTED-ELF-COUNT
+           END-IF
            .
 
        OPEN-FILE1.
            OPEN INPUT INPUTFILE1
            IF NOT FILE1-STATUS-OK
-               DISPLAY 'OPEN ERROR ON FILE 1'            
-               DISPLAY 'FILE STATUS : ' FILE1-STATUS 
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 1'
+               DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
                STOP RUN
            END-IF
            .
-           
+
        READ-FILE1.
            READ INPUTFILE1
-               AT END 
+               AT END
                    CONTINUE
-                NOT AT END 
+                NOT AT END
+                   ADD 1 TO WS-LINE-NUMBER
                    IF NOT FILE1-STATUS-OK
-                       DISPLAY 'READ ERROR ON FILE 1'            
-                       DISPLAY 'FILE STATUS : ' FILE1-STATUS   
+                       MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+                       PERFORM RESOLVE-FILE-STATUS-TEXT
+                       DISPLAY 'READ ERROR ON FILE 1'
+                       DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                           ' - ' WS-FILE-STATUS-TEXT
+                       MOVE 'READ FILE1' TO WS-ERRLOG-OPERATION
+                       MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+                       MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+                       PERFORM WRITE-ERRORLOG
                        STOP RUN
                    END-IF
            END-READ
            .
-           
+
        CLOSE-FILE1.
            CLOSE INPUTFILE1
            IF NOT FILE1-STATUS-OK
-               DISPLAY 'CLOSE ERROR ON FILE 1'            
-               DISPLAY 'FILE STATUS : ' FILE1-STATUS  
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 1'
+               DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
                STOP RUN
            END-IF
            .
+
+       OPEN-FILE2.
+           OPEN OUTPUT EXCEPTIONFILE1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-FILE2.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-LINE-NUMBER TO EXC-LINE-NUMBER
+           MOVE SPACES         TO EXC-FILLER
+           MOVE INPUTRECORD1   TO EXC-TEXT
+           WRITE EXCRECORD1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'WRITE FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       CLOSE-FILE2.
+           CLOSE EXCEPTIONFILE1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-TRAILERFILE1.
+           OPEN OUTPUT TRAILERFILE1
+           IF NOT FILE3-STATUS-OK
+               MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON TRAILER FILE'
+               DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN TRLR' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-TRAILERFILE1.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES TO TRAILERRECORD1
+           MOVE 'ADV221201.01' TO TRL-PROGRAM-ID
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO TRL-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6) TO TRL-RUN-TIME
+           MOVE ELF-ID TO TRL-ELF-GROUP-COUNT
+           MOVE WS-GRAND-TOTAL-CALORIES TO TRL-GRAND-TOTAL
+           WRITE TRAILERRECORD1
+           IF NOT FILE3-STATUS-OK
+               MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON TRAILER FILE'
+               DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'WRITE TRLR' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       CLOSE-TRAILERFILE1.
+           CLOSE TRAILERFILE1
+           IF NOT FILE3-STATUS-OK
+               MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON TRAILER FILE'
+               DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE TRLR' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-ERRORLOG.
+           OPEN EXTEND ERRORLOGFILE1
+           IF FILE9-STATUS-NOTFOUND
+               OPEN OUTPUT ERRORLOGFILE1
+           END-IF
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-ERRORLOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES            TO ERRORLOGRECORD1
+           MOVE 'ADV221201.01' TO ERL-PROGRAM-ID
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO ERL-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6)  TO ERL-RUN-TIME
+           MOVE WS-ERRLOG-OPERATION        TO ERL-OPERATION
+           MOVE WS-ERRLOG-STATUS-SRC       TO ERL-FILE-STATUS
+           MOVE WS-ERRLOG-MESSAGE          TO ERL-MESSAGE
+           WRITE ERRORLOGRECORD1
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+           END-IF
+           .
+
+       CLOSE-ERRORLOG.
+           CLOSE ERRORLOGFILE1
+           .
