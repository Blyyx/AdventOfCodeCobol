@@ -5,110 +5,910 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUTFILE1 ASSIGN 
-            TO "C:\Users\MarcBrassart\Documents\AdventOfCode\2022\files\
-      -        "d1.input.txt"
+           SELECT INPUTFILE1 ASSIGN
+            TO DYNAMIC WS-INPUTFILE1-PATH
             FILE STATUS IS FILE1-STATUS
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT EXCEPTIONFILE1 ASSIGN
+            TO DYNAMIC WS-EXCEPTIONFILE1-PATH
+            FILE STATUS IS FILE2-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORTFILE1 ASSIGN
+            TO DYNAMIC WS-REPORTFILE1-PATH
+            FILE STATUS IS FILE3-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRAILERFILE1 ASSIGN
+            TO DYNAMIC WS-TRAILERFILE1-PATH
+            FILE STATUS IS FILE5-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOGFILE1 ASSIGN
+            TO DYNAMIC WS-ERRORLOGFILE1-PATH
+            FILE STATUS IS FILE9-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FILELISTFILE1 ASSIGN
+            TO DYNAMIC WS-FILELISTFILE1-PATH
+            FILE STATUS IS FILE4-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE1.
          01 INPUTRECORD1 PIC X(9).
+
+         FD FILELISTFILE1.
+         01 FILELISTRECORD1 PIC X(250).
+
+         FD EXCEPTIONFILE1.
+         01 EXCRECORD1.
+            05 EXC-LINE-NUMBER PIC 9(07).
+            05 EXC-FILLER      PIC X(02).
+            05 EXC-TEXT        PIC X(09).
+
+         FD REPORTFILE1.
+         01 REPORTLINE1 PIC X(80).
+
+      * One record per run so a downstream balancing job can foot the
+      * elf group count and grand total calories against the input
+      * file independently, instead of only trusting the top-N report.
+         FD TRAILERFILE1.
+         01 TRAILERRECORD1.
+            05 TRL-PROGRAM-ID       PIC X(14).
+            05 TRL-FILLER1          PIC X(02).
+            05 TRL-RUN-DATE         PIC 9(08).
+            05 TRL-FILLER2          PIC X(02).
+            05 TRL-RUN-TIME         PIC 9(06).
+            05 TRL-FILLER3          PIC X(02).
+            05 TRL-ELF-GROUP-COUNT  PIC 9(05).
+            05 TRL-FILLER4          PIC X(02).
+            05 TRL-GRAND-TOTAL      PIC 9(12).
+
+         FD ERRORLOGFILE1.
+         01 ERRORLOGRECORD1.
+            05 ERL-PROGRAM-ID   PIC X(14).
+            05 ERL-FILLER1      PIC X(02).
+            05 ERL-RUN-DATE     PIC 9(08).
+            05 ERL-FILLER2      PIC X(02).
+            05 ERL-RUN-TIME     PIC 9(06).
+            05 ERL-FILLER3      PIC X(02).
+            05 ERL-OPERATION    PIC X(10).
+            05 ERL-FILLER4      PIC X(02).
+            05 ERL-FILE-STATUS  PIC 9(02).
+            05 ERL-FILLER5      PIC X(02).
+            05 ERL-MESSAGE      PIC X(40).
        WORKING-STORAGE SECTION.
-       
-      * FILE STATUS 
+
+      * RUN-TIME PARAMETERS
+      * Operations overrides INPUTFILE1 (JCL-DD style) to point at
+      * today's elf-submission file without a recompile. When the
+      * override is not supplied, the historical default is kept so
+      * existing jobs keep working unchanged.
+         01 WS-INPUTFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2022\files\
+      -        "d1.input.txt".
+         01 WS-INPUTFILE1-OVERRIDE PIC X(250).
+
+      * When INPUTFILELIST is supplied it names a manifest file (one
+      * daily input file path per line); every file it lists is
+      * processed in sequence so a whole month's submissions roll up
+      * into one top-N ranking in a single run instead of running this
+      * job once per day and adding the totals by hand. With no
+      * manifest supplied, WS-INPUTFILE1-PATH above is used exactly as
+      * before (single-file run).
+         01 WS-FILELISTFILE1-PATH PIC X(250) VALUE SPACES.
+         01 WS-MULTI-FILE-MODE PIC X VALUE 'N'.
+            88 MULTI-FILE-MODE VALUE 'Y'.
+
+      * Number of top elves to report. Operations overrides TOPN to
+      * rerun the same load module for any N without a code change.
+         01 WS-TOPN PIC 9(04) VALUE 3.
+         01 WS-TOPN-OVERRIDE PIC X(04).
+
+      * Bad lines (non-numeric calorie entries) are routed here with
+      * their line number instead of abending the whole day's run.
+         01 WS-EXCEPTIONFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2022\files\
+      -        "d1.exceptions.txt".
+         01 WS-EXCEPTIONFILE1-OVERRIDE PIC X(250).
+
+      * Printed-style report of the top-N results, for the warehouse
+      * supervisor to archive/print/email instead of scraping SYSOUT.
+         01 WS-REPORTFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2022\files\
+      -        "d1.report.txt".
+         01 WS-REPORTFILE1-OVERRIDE PIC X(250).
+
+      * Trailer/control-total record (elf groups processed, grand
+      * total calories, run timestamp) so a downstream balancing job
+      * can confirm the whole input file was consumed instead of the
+      * run having silently stopped partway through.
+         01 WS-TRAILERFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2022\files\
+      -        "d1.trailer.txt".
+         01 WS-TRAILERFILE1-OVERRIDE PIC X(250).
+
+      * Every non-OK FILE1/FILE2/FILE3 status across the whole suite
+      * is appended here (not just DISPLAYed) so an overnight batch
+      * failure can be reviewed in one place the next morning.
+         01 WS-ERRORLOGFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\
+      -        "errorlog.txt".
+         01 WS-ERRORLOGFILE1-OVERRIDE PIC X(250).
+
+      * When EXPECTEDELVES is supplied, the number of blank-line-
+      * delimited elf groups actually found is cross-footed against it
+      * before the top-N ranking is trusted, so a missing/extra blank
+      * line in the day's submission file doesn't silently change the
+      * grouping unnoticed. Zero means no expectation was supplied and
+      * the check is skipped.
+         01 WS-EXPECTED-ELF-COUNT PIC 9(05) VALUE ZERO.
+         01 WS-EXPECTED-ELF-COUNT-OVERRIDE PIC X(05).
+
+      * Distribution statistics over every elf's SUM-CALORIES, not
+      * just the top-N, so chronically under-provisioned elves can be
+      * spotted and not only the top performers celebrated.
+      * UNDERAVGTHRESHOLD is how far below the average counts as
+      * "chronically under" -- zero (the default) flags anyone at all
+      * below average.
+         01 WS-AVG-CALORIES PIC 9(09) VALUE ZERO.
+         01 WS-MEDIAN-CALORIES PIC 9(09) VALUE ZERO.
+         01 WS-MEDIAN-IX PIC 9(05) COMP-3.
+         01 WS-GRAND-TOTAL-CALORIES PIC 9(12) VALUE ZERO.
+         01 WS-UNDER-THRESHOLD PIC 9(09) VALUE ZERO.
+         01 WS-UNDER-THRESHOLD-OVERRIDE PIC X(09).
+         01 WS-AVG-MINUS-THRESHOLD PIC S9(10).
+         01 WS-UNDER-AVG-COUNT PIC 9(05) VALUE ZERO.
+
+      * FILE STATUS
          01 FILE1-STATUS PIC 9(02).
             88 FILE1-STATUS-OK  VALUE 00.
             88 FILE1-STATUS-EOF VALUE 10.
-            
+         01 FILE2-STATUS PIC 9(02).
+            88 FILE2-STATUS-OK  VALUE 00.
+         01 FILE3-STATUS PIC 9(02).
+            88 FILE3-STATUS-OK  VALUE 00.
+         01 FILE5-STATUS PIC 9(02).
+            88 FILE5-STATUS-OK  VALUE 00.
+         01 FILE9-STATUS PIC 9(02).
+            88 FILE9-STATUS-OK       VALUE 00.
+            88 FILE9-STATUS-NOTFOUND VALUE 35.
+         01 FILE4-STATUS PIC 9(02).
+            88 FILE4-STATUS-OK  VALUE 00.
+            88 FILE4-STATUS-EOF VALUE 10.
+
+      * Every FILEn-STATUS value gets its own descriptive text instead
+      * of collapsing every non-zero code into one generic error
+      * message, so an operator reviewing an overnight failure can
+      * tell "file not found" apart from "already open" apart from a
+      * plain I/O error without looking anything up.
+         01 WS-FILE-STATUS-CODE PIC 9(02).
+         01 WS-FILE-STATUS-TEXT PIC X(40).
+
+      * ERROR LOG WORKING VARIABLES
+         01 WS-ERRLOG-OPERATION   PIC X(10).
+         01 WS-ERRLOG-MESSAGE     PIC X(40).
+         01 WS-ERRLOG-STATUS-SRC  PIC 9(02).
+         01 WS-CURRENT-DATE-TIME  PIC X(21).
+
+      * REPORT WORKING VARIABLES
+         01 WS-RUN-DATE PIC 9(08).
+         01 WS-RUN-DATE-EDIT PIC 9999/99/99.
+         01 WS-REPORT-RANK-EDIT   PIC ZZZ9.
+         01 WS-REPORT-CALS-EDIT   PIC ZZZ,ZZZ,ZZ9.
+         01 WS-REPORT-TOTAL-EDIT  PIC ZZZ,ZZZ,ZZ9.
+         01 WS-REPORT-AVG-EDIT    PIC ZZZ,ZZZ,ZZ9.
+         01 WS-REPORT-MEDIAN-EDIT PIC ZZZ,ZZZ,ZZ9.
+         01 WS-REPORT-UNDER-EDIT  PIC ZZZZ9.
+
       * WORKING VARIABLE
          01 CURRENT-CALORIES PIC 9(09).
          01 SUM-CALORIES PIC 9(09).
-         01 MAX-CALORIES1 PIC 9(09).
-         01 MAX-CALORIES2 PIC 9(09).
-         01 MAX-CALORIES3 PIC 9(09).
+         01 ELF-ID PIC 9(05).
+         01 WS-LINE-NUMBER PIC 9(07).
+         01 WS-EXCEPTION-COUNT PIC 9(07).
+
+         01 ELF-TOTALS-MAX PIC 9(05) VALUE 2000.
+         01 ELF-TOTALS-TAB.
+            05 ELF-TOTALS OCCURS 2000 TIMES
+               PIC 9(09).
+         01 ELF-COUNT PIC 9(05) VALUE ZERO.
+
+         01 WS-IX PIC 9(05) COMP-3.
+         01 WS-JX PIC 9(05) COMP-3.
+         01 WS-SWAP PIC 9(09).
+         01 WS-RANK PIC 9(04) COMP-3.
+         01 WS-TOPN-TOTAL PIC 9(11).
 
        PROCEDURE DIVISION.
-       
+
            PERFORM MAIN-PROCESSING
            STOP RUN
            .
-       
+
        MAIN-PROCESSING.
-           PERFORM OPEN-FILE1
-           
+           PERFORM GET-RUNTIME-PARAMETERS
+           PERFORM OPEN-ERRORLOG
+           PERFORM OPEN-FILE2
+           PERFORM OPEN-FILE3
+           PERFORM OPEN-TRAILERFILE1
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-EDIT
+
            MOVE ZERO TO SUM-CALORIES
-           MOVE ZERO TO MAX-CALORIES1
-           MOVE ZERO TO MAX-CALORIES2
-           MOVE ZERO TO MAX-CALORIES3
-           
+           MOVE ZERO TO ELF-ID
+           MOVE ZERO TO ELF-COUNT
+           MOVE ZERO TO WS-LINE-NUMBER
+           MOVE ZERO TO WS-EXCEPTION-COUNT
+
+           IF MULTI-FILE-MODE
+               PERFORM PROCESS-FILE-LIST
+           ELSE
+               PERFORM PROCESS-ONE-INPUT-FILE
+           END-IF
+
+           PERFORM CHECK-ELF-COUNT
+
+           PERFORM SORT-ELF-TOTALS-DESC
+           PERFORM CALC-CALORIE-STATISTICS
+           PERFORM WRITE-REPORT-HEADER
+
+           MOVE ZERO TO WS-TOPN-TOTAL
+           PERFORM VARYING WS-RANK FROM 1 BY 1
+                     UNTIL WS-RANK > WS-TOPN
+                        OR WS-RANK > ELF-COUNT
+               DISPLAY 'TOP ' WS-RANK ' CALORIES CARRIED : '
+                   ELF-TOTALS(WS-RANK)
+               ADD ELF-TOTALS(WS-RANK) TO WS-TOPN-TOTAL
+               PERFORM WRITE-REPORT-DETAIL
+           END-PERFORM
+
+           DISPLAY 'TOTAL TOP' WS-TOPN ' CALORIES : ' WS-TOPN-TOTAL
+           IF WS-EXCEPTION-COUNT > ZERO
+               DISPLAY 'NON-NUMERIC LINES REJECTED : '
+                   WS-EXCEPTION-COUNT
+           END-IF
+           DISPLAY 'AVERAGE CALORIES PER ELF    : ' WS-AVG-CALORIES
+           DISPLAY 'MEDIAN CALORIES PER ELF     : ' WS-MEDIAN-CALORIES
+           DISPLAY 'ELVES MORE THAN ' WS-UNDER-THRESHOLD
+               ' BELOW AVERAGE : ' WS-UNDER-AVG-COUNT
+           PERFORM WRITE-REPORT-TOTAL
+           PERFORM WRITE-REPORT-STATISTICS
+           PERFORM WRITE-TRAILERFILE1
+
+           PERFORM CLOSE-FILE2
+           PERFORM CLOSE-FILE3
+           PERFORM CLOSE-TRAILERFILE1
+           PERFORM CLOSE-ERRORLOG
+           .
+
+       PROCESS-ONE-INPUT-FILE.
+           PERFORM OPEN-FILE1
            PERFORM READ-FILE1
-           
-           PERFORM UNTIL FILE1-STATUS-EOF 
+
+           PERFORM UNTIL FILE1-STATUS-EOF
                   OR NOT FILE1-STATUS-OK
-              
+
               IF INPUTRECORD1 = SPACES
-                  EVALUATE TRUE
-                     WHEN SUM-CALORIES > MAX-CALORIES1
-                       MOVE MAX-CALORIES2 TO MAX-CALORIES3
-                       MOVE MAX-CALORIES1 TO MAX-CALORIES2
-                       MOVE SUM-CALORIES  TO MAX-CALORIES1
-                     WHEN SUM-CALORIES > MAX-CALORIES2
-                       MOVE MAX-CALORIES2 TO MAX-CALORIES3
-                       MOVE SUM-CALORIES  TO MAX-CALORIES2
-                     WHEN SUM-CALORIES > MAX-CALORIES3
-                       MOVE SUM-CALORIES  TO MAX-CALORIES3
-                  END-EVALUATE
-                  MOVE ZERO TO SUM-CALORIES
+                  IF SUM-CALORIES > ZERO
+                      PERFORM CLOSE-ELF-GROUP
+                  END-IF
               ELSE
-                 MOVE INPUTRECORD1 TO CURRENT-CALORIES
-                 ADD CURRENT-CALORIES TO SUM-CALORIES
+                 IF FUNCTION TRIM(INPUTRECORD1) IS NUMERIC
+                    MOVE INPUTRECORD1 TO CURRENT-CALORIES
+                    ADD CURRENT-CALORIES TO SUM-CALORIES
+                 ELSE
+                    PERFORM WRITE-FILE2
+                 END-IF
               END-IF
               PERFORM READ-FILE1
-              
+
+           END-PERFORM
+
+           IF SUM-CALORIES > ZERO
+               PERFORM CLOSE-ELF-GROUP
+           END-IF
+
+           PERFORM CLOSE-FILE1
+           .
+
+       PROCESS-FILE-LIST.
+           OPEN INPUT FILELISTFILE1
+           IF NOT FILE4-STATUS-OK
+               MOVE FILE4-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE LIST'
+               DISPLAY 'FILE STATUS : ' FILE4-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FLIST' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE4-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL FILE4-STATUS-EOF
+
+               READ FILELISTFILE1
+                   AT END
+                       CONTINUE
+                    NOT AT END
+                       IF FUNCTION TRIM(FILELISTRECORD1) NOT = SPACES
+                           MOVE FUNCTION TRIM(FILELISTRECORD1)
+                             TO WS-INPUTFILE1-PATH
+                           DISPLAY 'PROCESSING FILE : '
+                               FUNCTION TRIM(WS-INPUTFILE1-PATH)
+                           PERFORM PROCESS-ONE-INPUT-FILE
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           CLOSE FILELISTFILE1
+           .
+
+       CLOSE-ELF-GROUP.
+           ADD 1 TO ELF-ID
+           IF ELF-COUNT >= ELF-TOTALS-MAX
+               DISPLAY 'ELF-TOTALS OVERFLOW ON ELF ' ELF-ID
+               DISPLAY 'MORE THAN ' ELF-TOTALS-MAX ' ELVES IN RUN'
+               MOVE 'CLOSE ELF GRP' TO WS-ERRLOG-OPERATION
+               MOVE 'ELF-TOTALS OVERFLOW, ELF DISCARDED'
+                 TO WS-ERRLOG-MESSAGE
+               MOVE ZERO TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+           ELSE
+               ADD 1 TO ELF-COUNT
+               MOVE SUM-CALORIES TO ELF-TOTALS(ELF-COUNT)
+           END-IF
+           MOVE ZERO TO SUM-CALORIES
+           .
+
+       CHECK-ELF-COUNT.
+           IF WS-EXPECTED-ELF-COUNT > ZERO
+               AND ELF-COUNT NOT = WS-EXPECTED-ELF-COUNT
+               DISPLAY 'WARNING: ELF GROUP COUNT MISMATCH'
+               DISPLAY 'EXPECTED : ' WS-EXPECTED-ELF-COUNT
+               DISPLAY 'FOUND    : ' ELF-COUNT
+               MOVE 'ELF COUNT' TO WS-ERRLOG-OPERATION
+               MOVE 'ELF GROUP COUNT MISMATCH VS EXPECTED'
+                 TO WS-ERRLOG-MESSAGE
+               MOVE ZERO         TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+           END-IF
+           .
+
+       SORT-ELF-TOTALS-DESC.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                     UNTIL WS-IX >= ELF-COUNT
+               PERFORM VARYING WS-JX FROM 1 BY 1
+                         UNTIL WS-JX > ELF-COUNT - WS-IX
+                   IF ELF-TOTALS(WS-JX) < ELF-TOTALS(WS-JX + 1)
+                       MOVE ELF-TOTALS(WS-JX)     TO WS-SWAP
+                       MOVE ELF-TOTALS(WS-JX + 1) TO ELF-TOTALS(WS-JX)
+                       MOVE WS-SWAP               TO
+                            ELF-TOTALS(WS-JX + 1)
+                   END-IF
+               END-PERFORM
            END-PERFORM
-           
-           COMPUTE SUM-CALORIES = MAX-CALORIES1 + 
-                                  MAX-CALORIES2 +
-                                  MAX-CALORIES3
-           END-COMPUTE
-           
-           DISPLAY 'TOP 1 CALORIES CARRIED : ' MAX-CALORIES1
-           DISPLAY 'TOP 2 CALORIES CARRIED : ' MAX-CALORIES2
-           DISPLAY 'TOP 3 CALORIES CARRIED : ' MAX-CALORIES3
-           DISPLAY 'TOTAL TOP3 CALORIES : ' SUM-CALORIES
-           
-           PERFORM CLOSE-FILE1            
+           .
+
+       CALC-CALORIE-STATISTICS.
+           MOVE ZERO TO WS-GRAND-TOTAL-CALORIES
+           MOVE ZERO TO WS-AVG-CALORIES
+           MOVE ZERO TO WS-MEDIAN-CALORIES
+           MOVE ZERO TO WS-UNDER-AVG-COUNT
+
+           IF ELF-COUNT > ZERO
+               PERFORM VARYING WS-IX FROM 1 BY 1
+                         UNTIL WS-IX > ELF-COUNT
+                   ADD ELF-TOTALS(WS-IX) TO WS-GRAND-TOTAL-CALORIES
+               END-PERFORM
+
+               DIVIDE WS-GRAND-TOTAL-CALORIES BY ELF-COUNT
+                   GIVING WS-AVG-CALORIES
+
+               IF FUNCTION MOD(ELF-COUNT 2) = 1
+                   COMPUTE WS-MEDIAN-IX = (ELF-COUNT + 1) / 2
+                   MOVE ELF-TOTALS(WS-MEDIAN-IX) TO WS-MEDIAN-CALORIES
+               ELSE
+                   COMPUTE WS-MEDIAN-IX = ELF-COUNT / 2
+                   COMPUTE WS-MEDIAN-CALORIES =
+                       (ELF-TOTALS(WS-MEDIAN-IX)
+                          + ELF-TOTALS(WS-MEDIAN-IX + 1)) / 2
+               END-IF
+
+               COMPUTE WS-AVG-MINUS-THRESHOLD =
+                   WS-AVG-CALORIES - WS-UNDER-THRESHOLD
+
+               PERFORM VARYING WS-IX FROM 1 BY 1
+                         UNTIL WS-IX > ELF-COUNT
+                   IF ELF-TOTALS(WS-IX) < WS-AVG-MINUS-THRESHOLD
+                       ADD 1 TO WS-UNDER-AVG-COUNT
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+       RESOLVE-FILE-STATUS-TEXT.
+           EVALUATE WS-FILE-STATUS-CODE
+               WHEN 00
+                   MOVE 'SUCCESSFUL COMPLETION'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 10
+                   MOVE 'END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 22
+                   MOVE 'DUPLICATE KEY DETECTED'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 23
+                   MOVE 'RECORD OR FILE NOT FOUND'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 30
+                   MOVE 'PERMANENT I/O ERROR'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 35
+                   MOVE 'FILE DOES NOT EXIST'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 37
+                   MOVE 'OPEN MODE NOT SUPPORTED FOR THIS FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 41
+                   MOVE 'FILE ALREADY OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 42
+                   MOVE 'FILE NOT OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 44
+                   MOVE 'BOUNDARY VIOLATION ON WRITE OR REWRITE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 46
+                   MOVE 'SEQUENTIAL READ AFTER END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 47
+                   MOVE 'READ ATTEMPTED, FILE NOT OPEN INPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 48
+                   MOVE 'WRITE ATTEMPTED, FILE NOT OPEN OUTPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN OTHER
+                   MOVE 'UNRECOGNIZED FILE STATUS CODE'
+                     TO WS-FILE-STATUS-TEXT
+           END-EVALUATE
+           .
+
+       GET-RUNTIME-PARAMETERS.
+           MOVE SPACES TO WS-INPUTFILE1-OVERRIDE
+           DISPLAY "INPUTFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-INPUTFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-INPUTFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-INPUTFILE1-OVERRIDE)
+                 TO WS-INPUTFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-FILELISTFILE1-PATH
+           DISPLAY "INPUTFILELIST" UPON ENVIRONMENT-NAME
+           ACCEPT WS-FILELISTFILE1-PATH FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF FUNCTION TRIM(WS-FILELISTFILE1-PATH) NOT = SPACES
+               SET MULTI-FILE-MODE TO TRUE
+           END-IF
+
+           MOVE SPACES TO WS-TOPN-OVERRIDE
+           DISPLAY "TOPN" UPON ENVIRONMENT-NAME
+           ACCEPT WS-TOPN-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-TOPN-OVERRIDE NOT = SPACES
+              AND FUNCTION TEST-NUMVAL(WS-TOPN-OVERRIDE) = 0
+               IF FUNCTION NUMVAL(WS-TOPN-OVERRIDE) NOT = ZERO
+                   MOVE FUNCTION NUMVAL(WS-TOPN-OVERRIDE) TO WS-TOPN
+               END-IF
+           END-IF
+
+           MOVE SPACES TO WS-EXCEPTIONFILE1-OVERRIDE
+           DISPLAY "EXCEPTIONFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-EXCEPTIONFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-EXCEPTIONFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-EXCEPTIONFILE1-OVERRIDE)
+                 TO WS-EXCEPTIONFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-REPORTFILE1-OVERRIDE
+           DISPLAY "REPORTFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-REPORTFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-REPORTFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-REPORTFILE1-OVERRIDE)
+                 TO WS-REPORTFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRAILERFILE1-OVERRIDE
+           DISPLAY "TRAILERFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-TRAILERFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-TRAILERFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-TRAILERFILE1-OVERRIDE)
+                 TO WS-TRAILERFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ERRORLOGFILE1-OVERRIDE
+           DISPLAY "ERRORLOG" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ERRORLOGFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-ERRORLOGFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-ERRORLOGFILE1-OVERRIDE)
+                 TO WS-ERRORLOGFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-EXPECTED-ELF-COUNT-OVERRIDE
+           DISPLAY "EXPECTEDELVES" UPON ENVIRONMENT-NAME
+           ACCEPT WS-EXPECTED-ELF-COUNT-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF FUNCTION TEST-NUMVAL(WS-EXPECTED-ELF-COUNT-OVERRIDE) = 0
+               MOVE FUNCTION NUMVAL(WS-EXPECTED-ELF-COUNT-OVERRIDE)
+                 TO WS-EXPECTED-ELF-COUNT
+           END-IF
+
+           MOVE SPACES TO WS-UNDER-THRESHOLD-OVERRIDE
+           DISPLAY "UNDERAVGTHRESHOLD" UPON ENVIRONMENT-NAME
+           ACCEPT WS-UNDER-THRESHOLD-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF FUNCTION TEST-NUMVAL(WS-UNDER-THRESHOLD-OVERRIDE) = 0
+               MOVE FUNCTION NUMVAL(WS-UNDER-THRESHOLD-OVERRIDE)
+                 TO WS-UNDER-THRESHOLD
+           END-IF
            .
 
        OPEN-FILE1.
            OPEN INPUT INPUTFILE1
            IF NOT FILE1-STATUS-OK
-               DISPLAY 'OPEN ERROR ON FILE 1'            
-               DISPLAY 'FILE STATUS : ' FILE1-STATUS 
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 1'
+               DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
                STOP RUN
            END-IF
            .
-           
+
        READ-FILE1.
            READ INPUTFILE1
-               AT END 
+               AT END
                    CONTINUE
-                NOT AT END 
+                NOT AT END
+                   ADD 1 TO WS-LINE-NUMBER
                    IF NOT FILE1-STATUS-OK
-                       DISPLAY 'READ ERROR ON FILE 1'            
-                       DISPLAY 'FILE STATUS : ' FILE1-STATUS   
+                       MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+                       PERFORM RESOLVE-FILE-STATUS-TEXT
+                       DISPLAY 'READ ERROR ON FILE 1'
+                       DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                           ' - ' WS-FILE-STATUS-TEXT
+                       MOVE 'READ FILE1' TO WS-ERRLOG-OPERATION
+                       MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+                       MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+                       PERFORM WRITE-ERRORLOG
                        STOP RUN
                    END-IF
            END-READ
            .
-           
+
        CLOSE-FILE1.
            CLOSE INPUTFILE1
            IF NOT FILE1-STATUS-OK
-               DISPLAY 'CLOSE ERROR ON FILE 1'            
-               DISPLAY 'FILE STATUS : ' FILE1-STATUS  
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 1'
+               DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
                STOP RUN
            END-IF
            .
+
+       OPEN-FILE2.
+           OPEN OUTPUT EXCEPTIONFILE1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-FILE2.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-LINE-NUMBER TO EXC-LINE-NUMBER
+           MOVE SPACES         TO EXC-FILLER
+           MOVE INPUTRECORD1   TO EXC-TEXT
+           WRITE EXCRECORD1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'WRITE FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       CLOSE-FILE2.
+           CLOSE EXCEPTIONFILE1
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-FILE3.
+           OPEN OUTPUT REPORTFILE1
+           IF NOT FILE3-STATUS-OK
+               MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 3'
+               DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE3' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORTLINE1
+           MOVE "AOC-2022-12-01  TOP ELVES BY CALORIES CARRIED"
+             TO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+
+           MOVE SPACES TO REPORTLINE1
+           STRING "RUN DATE : " WS-RUN-DATE-EDIT
+               DELIMITED BY SIZE INTO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+
+           MOVE SPACES TO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+
+           MOVE SPACES TO REPORTLINE1
+           MOVE "RANK   CALORIES" TO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+
+           MOVE SPACES TO REPORTLINE1
+           MOVE "----   ----------" TO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+           .
+
+       WRITE-REPORT-DETAIL.
+           MOVE WS-RANK              TO WS-REPORT-RANK-EDIT
+           MOVE ELF-TOTALS(WS-RANK)  TO WS-REPORT-CALS-EDIT
+           MOVE SPACES TO REPORTLINE1
+           STRING WS-REPORT-RANK-EDIT "   " WS-REPORT-CALS-EDIT
+               DELIMITED BY SIZE INTO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+           .
+
+       WRITE-REPORT-TOTAL.
+           MOVE WS-TOPN-TOTAL TO WS-REPORT-TOTAL-EDIT
+           MOVE SPACES TO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+
+           MOVE SPACES TO REPORTLINE1
+           STRING "TOTAL TOP" WS-TOPN " CALORIES : "
+               WS-REPORT-TOTAL-EDIT
+               DELIMITED BY SIZE INTO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+           .
+
+       WRITE-REPORT-STATISTICS.
+           MOVE SPACES TO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+
+           MOVE SPACES TO REPORTLINE1
+           MOVE "DISTRIBUTION ACROSS ALL ELVES" TO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+
+           MOVE WS-AVG-CALORIES TO WS-REPORT-AVG-EDIT
+           MOVE SPACES TO REPORTLINE1
+           STRING "AVERAGE CALORIES PER ELF : " WS-REPORT-AVG-EDIT
+               DELIMITED BY SIZE INTO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+
+           MOVE WS-MEDIAN-CALORIES TO WS-REPORT-MEDIAN-EDIT
+           MOVE SPACES TO REPORTLINE1
+           STRING "MEDIAN CALORIES PER ELF  : " WS-REPORT-MEDIAN-EDIT
+               DELIMITED BY SIZE INTO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+
+           MOVE WS-UNDER-AVG-COUNT TO WS-REPORT-UNDER-EDIT
+           MOVE SPACES TO REPORTLINE1
+           STRING "ELVES MORE THAN " WS-UNDER-THRESHOLD
+               " BELOW AVERAGE : " WS-REPORT-UNDER-EDIT
+               DELIMITED BY SIZE INTO REPORTLINE1
+           WRITE REPORTLINE1
+           PERFORM CHECK-FILE3-STATUS
+           .
+
+       CHECK-FILE3-STATUS.
+           IF NOT FILE3-STATUS-OK
+               MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON FILE 3'
+               DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'WRITE FILE3' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       CLOSE-FILE3.
+           CLOSE REPORTFILE1
+           IF NOT FILE3-STATUS-OK
+               MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 3'
+               DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE3' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-TRAILERFILE1.
+           OPEN OUTPUT TRAILERFILE1
+           IF NOT FILE5-STATUS-OK
+               MOVE FILE5-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON TRAILER FILE'
+               DISPLAY 'FILE STATUS : ' FILE5-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN TRLR' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE5-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-TRAILERFILE1.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES TO TRAILERRECORD1
+           MOVE 'ADV221201.02' TO TRL-PROGRAM-ID
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO TRL-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6) TO TRL-RUN-TIME
+           MOVE ELF-COUNT TO TRL-ELF-GROUP-COUNT
+           MOVE WS-GRAND-TOTAL-CALORIES TO TRL-GRAND-TOTAL
+           WRITE TRAILERRECORD1
+           IF NOT FILE5-STATUS-OK
+               MOVE FILE5-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON TRAILER FILE'
+               DISPLAY 'FILE STATUS : ' FILE5-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'WRITE TRLR' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE5-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       CLOSE-TRAILERFILE1.
+           CLOSE TRAILERFILE1
+           IF NOT FILE5-STATUS-OK
+               MOVE FILE5-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON TRAILER FILE'
+               DISPLAY 'FILE STATUS : ' FILE5-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE TRLR' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE5-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-ERRORLOG.
+           OPEN EXTEND ERRORLOGFILE1
+           IF FILE9-STATUS-NOTFOUND
+               OPEN OUTPUT ERRORLOGFILE1
+           END-IF
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-ERRORLOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES            TO ERRORLOGRECORD1
+           MOVE 'ADV221201.02' TO ERL-PROGRAM-ID
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO ERL-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6)  TO ERL-RUN-TIME
+           MOVE WS-ERRLOG-OPERATION        TO ERL-OPERATION
+           MOVE WS-ERRLOG-STATUS-SRC       TO ERL-FILE-STATUS
+           MOVE WS-ERRLOG-MESSAGE          TO ERL-MESSAGE
+           WRITE ERRORLOGRECORD1
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+           END-IF
+           .
+
+       CLOSE-ERRORLOG.
+           CLOSE ERRORLOGFILE1
+           .
