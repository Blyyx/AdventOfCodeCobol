@@ -0,0 +1,586 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC-2022-12-01-RECONCILE.
+       AUTHOR. MARC BRASSART.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DETAILFILE1 ASSIGN
+            TO DYNAMIC WS-DETAILFILE1-PATH
+            FILE STATUS IS FILE1-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DETAILFILE2 ASSIGN
+            TO DYNAMIC WS-DETAILFILE2-PATH
+            FILE STATUS IS FILE2-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECONFILE1 ASSIGN
+            TO DYNAMIC WS-RECONFILE1-PATH
+            FILE STATUS IS FILE3-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORLOGFILE1 ASSIGN
+            TO DYNAMIC WS-ERRORLOGFILE1-PATH
+            FILE STATUS IS FILE9-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * DETAILFILE1 / DETAILFILE2 are the DETAILRECORD1-shape audit
+      * files written by Adv231201.01 (digits only) and Adv231201.02
+      * (digits plus spelled-out words) respectively.
+         FD DETAILFILE1.
+         01 DETAILRECORD1.
+            05 DTL-LINE-NUMBER  PIC 9(07).
+            05 DTL-FILLER1      PIC X(02).
+            05 DTL-TEXT         PIC X(50).
+            05 DTL-FILLER2      PIC X(02).
+            05 DTL-CALIBRATION  PIC 9(02).
+
+      * DETAILFILE2's record is wider than DETAILFILE1's -- Adv231201.02
+      * (req 022) appends DT2-WORDLIST-VERSION to stamp the digit-word
+      * control file version used on each record, which DETAILFILE1
+      * (written by Adv231201.01, which has no word-list to version)
+      * never had. The two FDs must track Adv231201.01.COB's and
+      * Adv231201.02.COB's DETAILRECORD1 layouts exactly, not each
+      * other, or LINE SEQUENTIAL reads split a wider actual record
+      * across two reads.
+         FD DETAILFILE2.
+         01 DETAILRECORD2.
+            05 DT2-LINE-NUMBER  PIC 9(07).
+            05 DT2-FILLER1      PIC X(02).
+            05 DT2-TEXT         PIC X(50).
+            05 DT2-FILLER2      PIC X(02).
+            05 DT2-CALIBRATION  PIC 9(02).
+            05 DT2-FILLER3      PIC X(02).
+            05 DT2-WORDLIST-VERSION PIC X(10).
+
+         FD RECONFILE1.
+         01 RECONRECORD1 PIC X(100).
+
+         FD ERRORLOGFILE1.
+         01 ERRORLOGRECORD1.
+            05 ERL-PROGRAM-ID   PIC X(14).
+            05 ERL-FILLER1      PIC X(02).
+            05 ERL-RUN-DATE     PIC 9(08).
+            05 ERL-FILLER2      PIC X(02).
+            05 ERL-RUN-TIME     PIC 9(06).
+            05 ERL-FILLER3      PIC X(02).
+            05 ERL-OPERATION    PIC X(10).
+            05 ERL-FILLER4      PIC X(02).
+            05 ERL-FILE-STATUS  PIC 9(02).
+            05 ERL-FILLER5      PIC X(02).
+            05 ERL-MESSAGE      PIC X(40).
+       WORKING-STORAGE SECTION.
+
+      * RUN-TIME PARAMETERS
+      * DETAILFILE1/DETAILFILE2 are the .01/.02 detail audit files to
+      * be reconciled; RECONFILE1 is where every line with a differing
+      * CALIBRATION between the two is reported.
+         01 WS-DETAILFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2023\files\
+      -        "d1.detail.txt".
+         01 WS-DETAILFILE1-OVERRIDE PIC X(250).
+
+         01 WS-DETAILFILE2-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2023\files\
+      -        "d1.detail2.txt".
+         01 WS-DETAILFILE2-OVERRIDE PIC X(250).
+
+         01 WS-RECONFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\2023\files\
+      -        "d1.recon.txt".
+         01 WS-RECONFILE1-OVERRIDE PIC X(250).
+
+         01 WS-ERRORLOGFILE1-PATH PIC X(250) VALUE
+            "C:\Users\MarcBrassart\Documents\AdventOfCode\
+      -        "errorlog.txt".
+         01 WS-ERRORLOGFILE1-OVERRIDE PIC X(250).
+
+      * FILE STATUS
+         01 FILE1-STATUS PIC 9(02).
+            88 FILE1-STATUS-OK  VALUE 00.
+            88 FILE1-STATUS-EOF VALUE 10.
+         01 FILE2-STATUS PIC 9(02).
+            88 FILE2-STATUS-OK  VALUE 00.
+            88 FILE2-STATUS-EOF VALUE 10.
+         01 FILE3-STATUS PIC 9(02).
+            88 FILE3-STATUS-OK  VALUE 00.
+         01 FILE9-STATUS PIC 9(02).
+            88 FILE9-STATUS-OK       VALUE 00.
+            88 FILE9-STATUS-NOTFOUND VALUE 35.
+
+      * Every FILEn-STATUS value gets its own descriptive text instead
+      * of collapsing every non-zero code into one generic error
+      * message, so an operator reviewing an overnight failure can
+      * tell "file not found" apart from "already open" apart from a
+      * plain I/O error without looking anything up.
+         01 WS-FILE-STATUS-CODE PIC 9(02).
+         01 WS-FILE-STATUS-TEXT PIC X(40).
+
+      * ERROR LOG WORKING VARIABLES
+         01 WS-ERRLOG-OPERATION   PIC X(10).
+         01 WS-ERRLOG-MESSAGE     PIC X(40).
+         01 WS-ERRLOG-STATUS-SRC  PIC 9(02).
+         01 WS-CURRENT-DATE-TIME  PIC X(21).
+
+      * WORKING VARIABLES
+         01 WS-LINES-COMPARED PIC 9(07) VALUE ZERO.
+         01 WS-DIFF-COUNT     PIC 9(07) VALUE ZERO.
+         01 WS-LINE-NUMBER-X  PIC Z(06)9.
+         01 WS-CALIBRATION1-X PIC Z9.
+         01 WS-CALIBRATION2-X PIC Z9.
+         01 WS-DIFF-COUNT-X   PIC Z(06)9.
+         01 WS-LINES-COMPARED-X PIC Z(06)9.
+
+      * A length mismatch between the two detail files (one program
+      * errored out early, or a future line-count divergence) is a
+      * bigger reconciliation failure than a value mismatch, so it is
+      * tracked and reported separately from WS-DIFF-COUNT instead of
+      * being silently absorbed by the main loop's EOF-on-either exit.
+         01 WS-LENGTH-MISMATCH        PIC X VALUE 'N'.
+            88 LENGTH-MISMATCH-YES    VALUE 'Y'.
+            88 LENGTH-MISMATCH-NO     VALUE 'N'.
+         01 WS-EXTRA-LINES-COUNT      PIC 9(07) VALUE ZERO.
+         01 WS-EXTRA-LINES-COUNT-X    PIC Z(06)9.
+
+       PROCEDURE DIVISION.
+
+           PERFORM MAIN-PROCESSING
+           STOP RUN
+           .
+
+       MAIN-PROCESSING.
+           PERFORM GET-RUNTIME-PARAMETERS
+           PERFORM OPEN-ERRORLOG
+           PERFORM OPEN-FILE1
+           PERFORM OPEN-FILE2
+           PERFORM OPEN-FILE3
+
+           PERFORM WRITE-RECON-HEADER
+
+           PERFORM READ-FILE1
+           PERFORM READ-FILE2
+
+           PERFORM UNTIL FILE1-STATUS-EOF OR FILE2-STATUS-EOF
+
+               IF DTL-LINE-NUMBER NOT = DT2-LINE-NUMBER
+                   DISPLAY 'LINE NUMBER MISMATCH BETWEEN DETAIL FILES'
+                   DISPLAY 'DETAILFILE1 LINE : ' DTL-LINE-NUMBER
+                   DISPLAY 'DETAILFILE2 LINE : ' DT2-LINE-NUMBER
+                   MOVE 'COMPARE'    TO WS-ERRLOG-OPERATION
+                   MOVE 'DETAIL FILES OUT OF SYNC BY LINE NUMBER'
+                     TO WS-ERRLOG-MESSAGE
+                   MOVE ZERO         TO WS-ERRLOG-STATUS-SRC
+                   PERFORM WRITE-ERRORLOG
+                   STOP RUN
+               END-IF
+
+               ADD 1 TO WS-LINES-COMPARED
+
+               IF DTL-CALIBRATION NOT = DT2-CALIBRATION
+                   ADD 1 TO WS-DIFF-COUNT
+                   PERFORM WRITE-RECON-DIFF-LINE
+               END-IF
+
+               PERFORM READ-FILE1
+               PERFORM READ-FILE2
+
+           END-PERFORM
+
+           IF NOT (FILE1-STATUS-EOF AND FILE2-STATUS-EOF)
+               PERFORM DETECT-LENGTH-MISMATCH
+           END-IF
+
+           PERFORM WRITE-RECON-TOTAL
+
+           DISPLAY 'LINES COMPARED : ' WS-LINES-COMPARED
+           DISPLAY 'LINES DIFFERING : ' WS-DIFF-COUNT
+           IF LENGTH-MISMATCH-YES
+               DISPLAY 'DETAIL FILE LENGTH MISMATCH -- EXTRA LINES : '
+                   WS-EXTRA-LINES-COUNT
+           END-IF
+
+           PERFORM CLOSE-FILE1
+           PERFORM CLOSE-FILE2
+           PERFORM CLOSE-FILE3
+           PERFORM CLOSE-ERRORLOG
+           .
+
+      * The main comparison loop exits as soon as either detail file
+      * hits EOF, which leaves any extra lines in the longer file
+      * unread. Drain and count them here so a length mismatch is
+      * reported instead of silently dropped, and log it to
+      * ERRORLOGFILE1 the same way every other reconciliation
+      * anomaly in this program is.
+       DETECT-LENGTH-MISMATCH.
+           SET LENGTH-MISMATCH-YES TO TRUE
+
+           PERFORM UNTIL FILE1-STATUS-EOF
+               ADD 1 TO WS-EXTRA-LINES-COUNT
+               PERFORM READ-FILE1
+           END-PERFORM
+
+           PERFORM UNTIL FILE2-STATUS-EOF
+               ADD 1 TO WS-EXTRA-LINES-COUNT
+               PERFORM READ-FILE2
+           END-PERFORM
+
+           DISPLAY 'DETAIL FILE LENGTH MISMATCH BETWEEN DETAIL FILES'
+           DISPLAY 'EXTRA LINES NOT COMPARED : ' WS-EXTRA-LINES-COUNT
+           MOVE 'COMPARE'    TO WS-ERRLOG-OPERATION
+           MOVE 'DETAIL FILE LENGTH MISMATCH'
+             TO WS-ERRLOG-MESSAGE
+           MOVE ZERO         TO WS-ERRLOG-STATUS-SRC
+           PERFORM WRITE-ERRORLOG
+           .
+
+       RESOLVE-FILE-STATUS-TEXT.
+           EVALUATE WS-FILE-STATUS-CODE
+               WHEN 00
+                   MOVE 'SUCCESSFUL COMPLETION'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 10
+                   MOVE 'END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 22
+                   MOVE 'DUPLICATE KEY DETECTED'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 23
+                   MOVE 'RECORD OR FILE NOT FOUND'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 30
+                   MOVE 'PERMANENT I/O ERROR'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 35
+                   MOVE 'FILE DOES NOT EXIST'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 37
+                   MOVE 'OPEN MODE NOT SUPPORTED FOR THIS FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 41
+                   MOVE 'FILE ALREADY OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 42
+                   MOVE 'FILE NOT OPEN'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 44
+                   MOVE 'BOUNDARY VIOLATION ON WRITE OR REWRITE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 46
+                   MOVE 'SEQUENTIAL READ AFTER END OF FILE'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 47
+                   MOVE 'READ ATTEMPTED, FILE NOT OPEN INPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN 48
+                   MOVE 'WRITE ATTEMPTED, FILE NOT OPEN OUTPUT/I-O'
+                     TO WS-FILE-STATUS-TEXT
+               WHEN OTHER
+                   MOVE 'UNRECOGNIZED FILE STATUS CODE'
+                     TO WS-FILE-STATUS-TEXT
+           END-EVALUATE
+           .
+
+       GET-RUNTIME-PARAMETERS.
+           MOVE SPACES TO WS-DETAILFILE1-OVERRIDE
+           DISPLAY "DETAILFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-DETAILFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-DETAILFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-DETAILFILE1-OVERRIDE)
+                 TO WS-DETAILFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-DETAILFILE2-OVERRIDE
+           DISPLAY "DETAILFILE2" UPON ENVIRONMENT-NAME
+           ACCEPT WS-DETAILFILE2-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-DETAILFILE2-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-DETAILFILE2-OVERRIDE)
+                 TO WS-DETAILFILE2-PATH
+           END-IF
+
+           MOVE SPACES TO WS-RECONFILE1-OVERRIDE
+           DISPLAY "RECONFILE1" UPON ENVIRONMENT-NAME
+           ACCEPT WS-RECONFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-RECONFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-RECONFILE1-OVERRIDE)
+                 TO WS-RECONFILE1-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ERRORLOGFILE1-OVERRIDE
+           DISPLAY "ERRORLOG" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ERRORLOGFILE1-OVERRIDE FROM ENVIRONMENT-VALUE
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           IF WS-ERRORLOGFILE1-OVERRIDE NOT = SPACES
+               MOVE FUNCTION TRIM(WS-ERRORLOGFILE1-OVERRIDE)
+                 TO WS-ERRORLOGFILE1-PATH
+           END-IF
+           .
+
+       OPEN-FILE1.
+           OPEN INPUT DETAILFILE1
+           IF NOT FILE1-STATUS-OK
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 1'
+               DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       READ-FILE1.
+           READ DETAILFILE1
+               AT END
+                   CONTINUE
+                NOT AT END
+                   IF NOT FILE1-STATUS-OK
+                       MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+                       PERFORM RESOLVE-FILE-STATUS-TEXT
+                       DISPLAY 'READ ERROR ON FILE 1'
+                       DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                           ' - ' WS-FILE-STATUS-TEXT
+                       MOVE 'READ FILE1' TO WS-ERRLOG-OPERATION
+                       MOVE WS-FILE-STATUS-TEXT
+                         TO WS-ERRLOG-MESSAGE
+                       MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+                       PERFORM WRITE-ERRORLOG
+                       STOP RUN
+                   END-IF
+           END-READ
+           .
+
+       CLOSE-FILE1.
+           CLOSE DETAILFILE1
+           IF NOT FILE1-STATUS-OK
+               MOVE FILE1-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 1'
+               DISPLAY 'FILE STATUS : ' FILE1-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE1' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE1-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-FILE2.
+           OPEN INPUT DETAILFILE2
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       READ-FILE2.
+           READ DETAILFILE2
+               AT END
+                   CONTINUE
+                NOT AT END
+                   IF NOT FILE2-STATUS-OK
+                       MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+                       PERFORM RESOLVE-FILE-STATUS-TEXT
+                       DISPLAY 'READ ERROR ON FILE 2'
+                       DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                           ' - ' WS-FILE-STATUS-TEXT
+                       MOVE 'READ FILE2' TO WS-ERRLOG-OPERATION
+                       MOVE WS-FILE-STATUS-TEXT
+                         TO WS-ERRLOG-MESSAGE
+                       MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+                       PERFORM WRITE-ERRORLOG
+                       STOP RUN
+                   END-IF
+           END-READ
+           .
+
+       CLOSE-FILE2.
+           CLOSE DETAILFILE2
+           IF NOT FILE2-STATUS-OK
+               MOVE FILE2-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 2'
+               DISPLAY 'FILE STATUS : ' FILE2-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE2' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE2-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-FILE3.
+           OPEN OUTPUT RECONFILE1
+           IF NOT FILE3-STATUS-OK
+               MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON FILE 3'
+               DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'OPEN FILE3' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-RECON-HEADER.
+           MOVE SPACES TO RECONRECORD1
+           STRING 'LINE-NO  CALIBRATION-01  CALIBRATION-02  TEXT'
+               DELIMITED BY SIZE INTO RECONRECORD1
+           PERFORM WRITE-FILE3
+
+           MOVE SPACES TO RECONRECORD1
+           STRING '-------  --------------  --------------  ----'
+               DELIMITED BY SIZE INTO RECONRECORD1
+           PERFORM WRITE-FILE3
+           .
+
+       WRITE-RECON-DIFF-LINE.
+           MOVE DTL-LINE-NUMBER  TO WS-LINE-NUMBER-X
+           MOVE DTL-CALIBRATION  TO WS-CALIBRATION1-X
+           MOVE DT2-CALIBRATION  TO WS-CALIBRATION2-X
+
+           MOVE SPACES TO RECONRECORD1
+           STRING FUNCTION TRIM(WS-LINE-NUMBER-X) '       '
+               DELIMITED BY SIZE
+               WS-CALIBRATION1-X '              '
+               DELIMITED BY SIZE
+               WS-CALIBRATION2-X '              '
+               DELIMITED BY SIZE
+               DTL-TEXT
+               DELIMITED BY SIZE
+               INTO RECONRECORD1
+           PERFORM WRITE-FILE3
+           .
+
+       WRITE-RECON-TOTAL.
+           MOVE WS-LINES-COMPARED TO WS-LINES-COMPARED-X
+           MOVE WS-DIFF-COUNT     TO WS-DIFF-COUNT-X
+
+           MOVE SPACES TO RECONRECORD1
+           STRING '-------  --------------  --------------  ----'
+               DELIMITED BY SIZE INTO RECONRECORD1
+           PERFORM WRITE-FILE3
+
+           MOVE SPACES TO RECONRECORD1
+           STRING 'LINES COMPARED : '
+               FUNCTION TRIM(WS-LINES-COMPARED-X)
+               DELIMITED BY SIZE
+               INTO RECONRECORD1
+           PERFORM WRITE-FILE3
+
+           MOVE SPACES TO RECONRECORD1
+           STRING 'LINES DIFFERING : '
+               FUNCTION TRIM(WS-DIFF-COUNT-X)
+               DELIMITED BY SIZE
+               INTO RECONRECORD1
+           PERFORM WRITE-FILE3
+
+           IF LENGTH-MISMATCH-YES
+               MOVE WS-EXTRA-LINES-COUNT TO WS-EXTRA-LINES-COUNT-X
+               MOVE SPACES TO RECONRECORD1
+               STRING 'DETAIL FILE LENGTH MISMATCH -- EXTRA LINES : '
+                   FUNCTION TRIM(WS-EXTRA-LINES-COUNT-X)
+                   DELIMITED BY SIZE
+                   INTO RECONRECORD1
+               PERFORM WRITE-FILE3
+           END-IF
+           .
+
+       WRITE-FILE3.
+           WRITE RECONRECORD1
+           IF NOT FILE3-STATUS-OK
+               MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON FILE 3'
+               DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'WRITE FILE3' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       CLOSE-FILE3.
+           CLOSE RECONFILE1
+           IF NOT FILE3-STATUS-OK
+               MOVE FILE3-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'CLOSE ERROR ON FILE 3'
+               DISPLAY 'FILE STATUS : ' FILE3-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               MOVE 'CLOSE FILE3' TO WS-ERRLOG-OPERATION
+               MOVE WS-FILE-STATUS-TEXT TO WS-ERRLOG-MESSAGE
+               MOVE FILE3-STATUS TO WS-ERRLOG-STATUS-SRC
+               PERFORM WRITE-ERRORLOG
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-ERRORLOG.
+           OPEN EXTEND ERRORLOGFILE1
+           IF FILE9-STATUS-NOTFOUND
+               OPEN OUTPUT ERRORLOGFILE1
+           END-IF
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'OPEN ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-ERRORLOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES            TO ERRORLOGRECORD1
+           MOVE 'ADV231201.03' TO ERL-PROGRAM-ID
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO ERL-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6)  TO ERL-RUN-TIME
+           MOVE WS-ERRLOG-OPERATION        TO ERL-OPERATION
+           MOVE WS-ERRLOG-STATUS-SRC       TO ERL-FILE-STATUS
+           MOVE WS-ERRLOG-MESSAGE          TO ERL-MESSAGE
+           WRITE ERRORLOGRECORD1
+           IF NOT FILE9-STATUS-OK
+               MOVE FILE9-STATUS TO WS-FILE-STATUS-CODE
+               PERFORM RESOLVE-FILE-STATUS-TEXT
+               DISPLAY 'WRITE ERROR ON ERROR LOG FILE'
+               DISPLAY 'FILE STATUS : ' FILE9-STATUS
+                   ' - ' WS-FILE-STATUS-TEXT
+           END-IF
+           .
+
+       CLOSE-ERRORLOG.
+           CLOSE ERRORLOGFILE1
+           .
